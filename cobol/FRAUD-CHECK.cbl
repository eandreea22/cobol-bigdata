@@ -26,15 +26,126 @@
            SELECT RESPONSE-FILE ASSIGN TO "fraud-response.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT TXN-HISTORY-FILE ASSIGN TO "fraud-txn-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT CASE-QUEUE-FILE ASSIGN TO "fraud-case-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ERROR-QUEUE-FILE ASSIGN TO "system-error-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT MCC-RISK-FILE ASSIGN TO "mcc-risk-table.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MCC-STATUS.
+
+           SELECT SANCTIONS-FILE ASSIGN TO "sanctions-watchlist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SANCTIONS-STATUS.
+
+           SELECT THRESHOLD-FILE
+               ASSIGN TO "fraud-score-thresholds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RESPONSE-FILE.
        01  RESPONSE-RECORD               PIC X(79).
 
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       FD  ERROR-QUEUE-FILE.
+           COPY "ERROR-QUEUE-REC.cpy".
+
+       FD  MCC-RISK-FILE.
+           COPY "MCC-RISK-REC.cpy".
+
+       FD  CASE-QUEUE-FILE.
+           COPY "CASE-QUEUE-REC.cpy".
+
+       FD  TXN-HISTORY-FILE.
+           COPY "TXN-HISTORY-REC.cpy".
+
+       FD  SANCTIONS-FILE.
+           COPY "SANCTIONS-REC.cpy".
+
+       FD  THRESHOLD-FILE.
+           COPY "FRAUD-THRESHOLD-REC.cpy".
+
        WORKING-STORAGE SECTION.
       *> Include copybook for response record structure
            COPY "FRAUD-REC.cpy".
 
+      *> Velocity-check work fields
+       01  WS-HISTORY-STATUS             PIC XX VALUE SPACES.
+       01  WS-HISTORY-EOF                PIC X VALUE "N".
+           88  HISTORY-AT-EOF            VALUE "Y".
+       01  WS-CURRENT-MINUTES            PIC 9(4) VALUE 0.
+       01  WS-HIST-MINUTES               PIC 9(4) VALUE 0.
+       01  WS-MINUTE-DIFF                PIC S9(4) VALUE 0.
+       01  WS-VELOCITY-COUNT             PIC 9(4) VALUE 0.
+       01  WS-VELOCITY-SUM               PIC 9(10)V99 VALUE 0.
+       01  WS-VELOCITY-COUNT-STR         PIC X(4) VALUE SPACES.
+       01  WS-VELOCITY-SUM-STR           PIC X(15) VALUE SPACES.
+
+      *> Investigation case-queue work fields
+       01  WS-CASE-STATUS                PIC XX VALUE SPACES.
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-ACTION               PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
+      *> System-call timeout/retry work fields
+       01  WS-ERROR-STATUS               PIC XX VALUE SPACES.
+       01  WS-SYS-ATTEMPT                PIC 9 VALUE 0.
+       01  WS-SYS-MAX-ATTEMPTS           PIC 9 VALUE 3.
+       01  WS-SYS-SUCCESS                PIC X VALUE "N".
+           88  SYS-CALL-OK               VALUE "Y".
+
+      *> COBOL-owned MCC risk table work fields
+       01  WS-MCC-STATUS                 PIC XX VALUE SPACES.
+       01  WS-MCC-EOF                    PIC X VALUE "N".
+           88  MCC-AT-EOF                VALUE "Y".
+       01  WS-MCC-FOUND                  PIC X VALUE "N".
+           88  MCC-BAND-FOUND            VALUE "Y".
+       01  WS-MCC-WEIGHT                 PIC 9(3) VALUE 0.
+
+      *> Impossible-travel work fields
+       01  WS-TRAVEL-FLAG                PIC X VALUE "N".
+           88  IMPOSSIBLE-TRAVEL-DETECTED VALUE "Y".
+       01  WS-TRAVEL-WINDOW-MINUTES      PIC 9(4) VALUE 120.
+       01  WS-TRAVEL-SCORE-BUMP          PIC 9(3) VALUE 25.
+       01  WS-LAST-TXN-FOUND             PIC X VALUE "N".
+           88  LAST-TXN-FOUND            VALUE "Y".
+       01  WS-LAST-TXN-LOCATION          PIC X(20) VALUE SPACES.
+       01  WS-LAST-TXN-MINUTES           PIC 9(4) VALUE 0.
+
+      *> Sanctions/watchlist work fields
+       01  WS-SANCTIONS-STATUS           PIC XX VALUE SPACES.
+       01  WS-SANCTIONS-EOF              PIC X VALUE "N".
+           88  SANCTIONS-AT-EOF          VALUE "Y".
+       01  WS-SANCTIONS-FOUND            PIC X VALUE "N".
+           88  SANCTIONS-MATCH-FOUND     VALUE "Y".
+
+      *> COBOL-owned fraud score threshold table work fields
+       01  WS-THRESHOLD-STATUS           PIC XX VALUE SPACES.
+       01  WS-THRESHOLD-EOF              PIC X VALUE "N".
+           88  THRESHOLD-AT-EOF          VALUE "Y".
+       01  WS-THRESHOLD-FOUND            PIC X VALUE "N".
+           88  THRESHOLD-MATCH-FOUND     VALUE "Y".
+       01  WS-THRESHOLD-LOW-SCORE        PIC 9(3) VALUE 0.
+       01  WS-THRESHOLD-HIGH-SCORE       PIC 9(3) VALUE 0.
+
       *> Input parameters
        01  WS-CUSTOMER-ID                PIC X(10) VALUE SPACES.
        01  WS-TXN-AMOUNT                 PIC 9(8)V99 VALUE 0.
@@ -50,6 +161,9 @@
        01  WS-CMD                        PIC X(400) VALUE SPACES.
        01  WS-CMD-RESULT                 PIC 9(4) VALUE 0.
 
+      *> Full command line and parsing work fields
+       01  WS-FULL-CMDLINE               PIC X(200) VALUE SPACES.
+
       *> Safe defaults for error cases
        01  WS-SAFE-DEFAULTS.
            05  WS-SAFE-RISK              PIC X(6) VALUE "UNKNOW".
@@ -64,8 +178,9 @@
            DISPLAY "FRAUD DETECTION ASSESSMENT".
            DISPLAY "========================================".
 
-      *> Accept parameters from command line
-           ACCEPT WS-CUSTOMER-ID FROM COMMAND-LINE.
+      *> Accept the full command line and parse it into its parts
+           ACCEPT WS-FULL-CMDLINE FROM COMMAND-LINE.
+           PERFORM PARSE-COMMAND-LINE.
 
       *> Validate input
            IF WS-CUSTOMER-ID = SPACES
@@ -76,22 +191,78 @@
                STOP RUN
            END-IF.
 
-      *> TODO: Parse additional parameters
-      *> For demo, using default transaction values
-           MOVE 500 TO WS-TXN-AMOUNT.
-           MOVE "5411" TO WS-MERCHANT-CAT.
-           MOVE "Bucharest" TO WS-TXN-LOCATION.
-           MOVE "2025-01-15T14:30:00" TO WS-TXN-TIMESTAMP.
-           MOVE "POS" TO WS-TXN-CHANNEL.
+           IF WS-TXN-AMOUNT = 0 OR WS-MERCHANT-CAT = SPACES
+               DISPLAY "ERROR: Missing parameters"
+               DISPLAY "Usage: FRAUD-CHECK <id> <amount> <mcc> "
+                   "<location> <timestamp> <channel>"
+               MOVE "FRAUD_CHECK" TO WS-AUDIT-ACTION
+               MOVE "REJECTED - MISSING_PARAMS" TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-TXN-CHANNEL = SPACES
+               MOVE "POS" TO WS-TXN-CHANNEL
+           END-IF.
 
       *> Convert numerics to strings for CLI
            MOVE WS-TXN-AMOUNT TO WS-AMOUNT-STR.
 
-      *> Build command to invoke Python script
-      *> Windows-compatible: python script > file 2>nul
+      *> Screen against the ops-maintained sanctions/watchlist file
+      *> before spending any effort on a velocity check or a scoring
+      *> round trip - a match is reason enough to decline outright.
+           PERFORM CHECK-SANCTIONS-WATCHLIST.
+
+           IF SANCTIONS-MATCH-FOUND
+               PERFORM BUILD-SANCTIONS-RESPONSE
+           ELSE
+               PERFORM CHECK-VELOCITY
+               MOVE WS-VELOCITY-COUNT TO WS-VELOCITY-COUNT-STR
+               MOVE WS-VELOCITY-SUM TO WS-VELOCITY-SUM-STR
+               PERFORM EXECUTE-SCORING-AND-PARSE-RESPONSE
+           END-IF.
+
+      *> Reclassify against the ops-maintained score-threshold table
+      *> now that the final weighted score is known - COBOL, not
+      *> python, has the last word on what score maps to what risk
+      *> level and recommendation. A sanctions hit is already the
+      *> final word on its own account, so it is not run back through
+      *> the table for a possible second opinion.
+           IF NOT SANCTIONS-MATCH-FOUND
+               PERFORM CONSULT-THRESHOLD-TABLE
+           END-IF.
+
+      *> Record this transaction in the history file for future
+      *> velocity checks.
+           PERFORM LOG-TRANSACTION-HISTORY.
+
+      *> A REVIEW or DECLINE recommendation needs a human to look at
+      *> it, so open a case instead of letting the result scroll off
+      *> the terminal.
+           IF FR-RECOMMEND = "REVIEW " OR FR-RECOMMEND = "DECLINE"
+               PERFORM OPEN-INVESTIGATION-CASE
+           END-IF.
+
+      *> Display results
+           PERFORM DISPLAY-FRAUD-RESULTS.
+
+           MOVE "FRAUD_CHECK" TO WS-AUDIT-ACTION.
+           STRING FR-FRAUD-RISK " RISK - " FR-RECOMMEND
+               DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+           END-STRING.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       EXECUTE-SCORING-AND-PARSE-RESPONSE.
+      *> Build command to invoke Python script, enforced by the shell
+      *> "timeout" utility so a hung script cannot hang this program
+      *> indefinitely (exit code 124).
       *> Note: timestamp wrapped in double quotes for Windows cmd parsing
            STRING
-               "python python/fraud_detect.py "
+               "timeout 5 python python/fraud_detect.py "
                DELIMITED BY SIZE
                WS-CUSTOMER-ID DELIMITED BY SPACE
                " "
@@ -109,20 +280,32 @@
                """ "
                DELIMITED BY SIZE
                WS-TXN-CHANNEL DELIMITED BY SPACE
+               " "
+               DELIMITED BY SIZE
+               WS-VELOCITY-COUNT-STR DELIMITED BY SPACE
+               " "
+               DELIMITED BY SIZE
+               WS-VELOCITY-SUM-STR DELIMITED BY SPACE
                " > fraud-response.dat 2>nul"
                DELIMITED BY SIZE
                INTO WS-CMD
            END-STRING.
 
-      *> Execute Python script
-           DISPLAY "Calling: " WS-CMD.
-           CALL "SYSTEM" USING WS-CMD.
-           MOVE RETURN-CODE TO WS-CMD-RESULT.
+      *> Execute Python script, retrying a bounded number of times if
+      *> the timed call fails or times out.
+           MOVE 0 TO WS-SYS-ATTEMPT.
+           MOVE "N" TO WS-SYS-SUCCESS.
+           PERFORM EXECUTE-FRAUD-SCORING-CALL WITH TEST AFTER
+               UNTIL SYS-CALL-OK
+               OR WS-SYS-ATTEMPT >= WS-SYS-MAX-ATTEMPTS.
 
-           IF WS-CMD-RESULT NOT = 0
-               DISPLAY "ERROR: Python script failed (code "
-                   WS-CMD-RESULT ")"
+           IF NOT SYS-CALL-OK
+               PERFORM LOG-SYSTEM-ERROR
                PERFORM SHOW-SAFE-DEFAULTS
+               MOVE "FRAUD_CHECK" TO WS-AUDIT-ACTION
+               MOVE "ERROR - SCORING_CALL_EXHAUSTED_RETRIES"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
@@ -135,6 +318,10 @@
                    DISPLAY "ERROR: No response from Python script"
                    CLOSE RESPONSE-FILE
                    PERFORM SHOW-SAFE-DEFAULTS
+                   MOVE "FRAUD_CHECK" TO WS-AUDIT-ACTION
+                   MOVE "ERROR - NO_SCORING_RESPONSE"
+                       TO WS-AUDIT-OUTCOME
+                   PERFORM LOG-AUDIT-TRAIL
                    MOVE 1 TO RETURN-CODE
                    STOP RUN
                NOT AT END
@@ -146,20 +333,403 @@
       *> Parse response record
            PERFORM PARSE-RESPONSE-RECORD.
 
+      *> Weight the score against the ops-maintained MCC risk table
+      *> before the return-code check, so a bumped score can still be
+      *> caught by the REVIEW/DECLINE case-opening logic below.
+           PERFORM CONSULT-MCC-RISK-TABLE.
+
+      *> Compare this transaction's location against the customer's
+      *> registered home location and recent history for a jump that
+      *> no real trip could cover in the time available.
+           PERFORM CHECK-IMPOSSIBLE-TRAVEL.
+
       *> Check return code from Python
            IF FUNCTION NUMVAL(FR-RETURN-CODE-STR) = 99
                DISPLAY ""
                DISPLAY ">>> ERROR: Python script returned error code"
                PERFORM SHOW-SAFE-DEFAULTS
+               MOVE "FRAUD_CHECK" TO WS-AUDIT-ACTION
+               MOVE "ERROR - SCORING_RETURN_CODE_99"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-      *> Display results
-           PERFORM DISPLAY-FRAUD-RESULTS.
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail
+      *> right before this program exits.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "FRAUD-CHECK" TO AT-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO AT-CUSTOMER-ID.
+           MOVE WS-AUDIT-ACTION TO AT-ACTION.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
 
-           MOVE 0 TO RETURN-CODE.
-           STOP RUN.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       EXECUTE-FRAUD-SCORING-CALL.
+      *> One attempt at the timed subprocess call. WS-CMD-RESULT 124
+      *> means the "timeout" wrapper killed a hung script.
+           ADD 1 TO WS-SYS-ATTEMPT.
+           DISPLAY "Calling (attempt " WS-SYS-ATTEMPT "): " WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
+
+           IF WS-CMD-RESULT = 0
+               MOVE "Y" TO WS-SYS-SUCCESS
+           ELSE
+               IF WS-CMD-RESULT = 124
+                   DISPLAY "WARNING: fraud scoring attempt "
+                       WS-SYS-ATTEMPT " timed out after 5 seconds"
+               ELSE
+                   DISPLAY "WARNING: fraud scoring attempt "
+                       WS-SYS-ATTEMPT " failed (code "
+                       WS-CMD-RESULT ")"
+               END-IF
+           END-IF.
+
+       LOG-SYSTEM-ERROR.
+      *> Retries exhausted - leave a traceable record instead of just
+      *> falling through to safe defaults unnoticed.
+           MOVE FUNCTION CURRENT-DATE TO EQ-TIMESTAMP.
+           MOVE "FRAUD-CHECK" TO EQ-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO EQ-CUSTOMER-ID.
+           MOVE WS-CMD TO EQ-COMMAND.
+           MOVE WS-SYS-ATTEMPT TO EQ-ATTEMPTS.
+           IF WS-CMD-RESULT = 124
+               MOVE "TIMEOUT" TO EQ-DETAIL
+           ELSE
+               MOVE "SCRIPT_FAILED" TO EQ-DETAIL
+           END-IF.
+
+           OPEN EXTEND ERROR-QUEUE-FILE.
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT ERROR-QUEUE-FILE
+           END-IF.
+           WRITE ERROR-QUEUE-RECORD.
+           CLOSE ERROR-QUEUE-FILE.
+
+       CONSULT-MCC-RISK-TABLE.
+      *> Scan the ops-maintained MCC risk table for this transaction's
+      *> merchant category and add its weight onto the fraud score. If
+      *> the table is missing, empty, or has no matching MCC, silently
+      *> keep the scoring service's score - the table only ever adds
+      *> extra caution, it is not a hard dependency.
+           MOVE "N" TO WS-MCC-FOUND.
+           OPEN INPUT MCC-RISK-FILE.
+           IF WS-MCC-STATUS = "00"
+               MOVE "N" TO WS-MCC-EOF
+               PERFORM READ-MCC-RISK-RECORD
+                   WITH TEST AFTER
+                   UNTIL MCC-AT-EOF OR MCC-BAND-FOUND
+               CLOSE MCC-RISK-FILE
+           END-IF.
+
+           IF MCC-BAND-FOUND AND WS-MCC-WEIGHT > 0
+               COMPUTE FR-FRAUD-SCORE = FR-FRAUD-SCORE + WS-MCC-WEIGHT
+               IF FR-FRAUD-SCORE > 100
+                   MOVE 100 TO FR-FRAUD-SCORE
+               END-IF
+               IF FR-FRAUD-FLAGS = SPACES
+                   MOVE "MCC_HIGH_RISK" TO FR-FRAUD-FLAGS
+               ELSE
+                   STRING FUNCTION TRIM(FR-FRAUD-FLAGS)
+                       ",MCC_HIGH_RISK"
+                       DELIMITED BY SIZE INTO FR-FRAUD-FLAGS
+                   END-STRING
+               END-IF
+           END-IF.
+
+       READ-MCC-RISK-RECORD.
+           READ MCC-RISK-FILE
+               AT END
+                   MOVE "Y" TO WS-MCC-EOF
+               NOT AT END
+                   PERFORM EVALUATE-MCC-RISK-BAND
+           END-READ.
+
+       EVALUATE-MCC-RISK-BAND.
+           IF MR-MCC-CODE = WS-MERCHANT-CAT
+               MOVE FUNCTION NUMVAL(MR-WEIGHT-STR) TO WS-MCC-WEIGHT
+               MOVE "Y" TO WS-MCC-FOUND
+           END-IF.
+
+       OPEN-INVESTIGATION-CASE.
+           OPEN EXTEND CASE-QUEUE-FILE.
+           IF WS-CASE-STATUS = "35"
+               OPEN OUTPUT CASE-QUEUE-FILE
+           END-IF.
+
+           MOVE WS-TXN-TIMESTAMP TO CQ-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO CQ-CUSTOMER-ID.
+           MOVE WS-AMOUNT-STR TO CQ-TXN-AMOUNT-STR.
+           MOVE FR-FRAUD-FLAGS TO CQ-FRAUD-FLAGS.
+           MOVE FR-FRAUD-SCORE TO CQ-FRAUD-SCORE-STR.
+           MOVE FR-RECOMMEND TO CQ-RECOMMEND.
+           WRITE CASE-QUEUE-RECORD.
+
+           CLOSE CASE-QUEUE-FILE.
+
+           DISPLAY "Case opened on fraud-case-queue.dat for analyst "
+               "review.".
+
+       CHECK-VELOCITY.
+      *> Count how many of this customer's transactions in the last
+      *> 10 minutes (on the same calendar date) preceded this one, and
+      *> sum their amounts, so the scoring call knows about a burst.
+           MOVE 0 TO WS-VELOCITY-COUNT.
+           MOVE 0 TO WS-VELOCITY-SUM.
+
+           COMPUTE WS-CURRENT-MINUTES =
+               FUNCTION NUMVAL(WS-TXN-TIMESTAMP(12:2)) * 60
+               + FUNCTION NUMVAL(WS-TXN-TIMESTAMP(15:2)).
+
+           MOVE "N" TO WS-HISTORY-EOF.
+           OPEN INPUT TXN-HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL HISTORY-AT-EOF
+               READ TXN-HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO WS-HISTORY-EOF
+                   NOT AT END
+                       PERFORM EVALUATE-HISTORY-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE TXN-HISTORY-FILE.
+
+       EVALUATE-HISTORY-RECORD.
+           IF TH-CUSTOMER-ID NOT = WS-CUSTOMER-ID
+               EXIT PARAGRAPH
+           END-IF.
+           IF TH-TXN-TIMESTAMP(1:10) NOT = WS-TXN-TIMESTAMP(1:10)
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-HIST-MINUTES =
+               FUNCTION NUMVAL(TH-TXN-TIMESTAMP(12:2)) * 60
+               + FUNCTION NUMVAL(TH-TXN-TIMESTAMP(15:2)).
+           COMPUTE WS-MINUTE-DIFF =
+               WS-CURRENT-MINUTES - WS-HIST-MINUTES.
+
+           IF WS-MINUTE-DIFF >= 0 AND WS-MINUTE-DIFF <= 10
+               ADD 1 TO WS-VELOCITY-COUNT
+               ADD FUNCTION NUMVAL(TH-TXN-AMOUNT-STR) TO
+                   WS-VELOCITY-SUM
+           END-IF.
+
+       LOG-TRANSACTION-HISTORY.
+           OPEN EXTEND TXN-HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT TXN-HISTORY-FILE
+           END-IF.
+
+           MOVE WS-CUSTOMER-ID TO TH-CUSTOMER-ID.
+           MOVE WS-AMOUNT-STR TO TH-TXN-AMOUNT-STR.
+           MOVE WS-MERCHANT-CAT TO TH-MERCHANT-CAT.
+           MOVE WS-TXN-TIMESTAMP TO TH-TXN-TIMESTAMP.
+           MOVE WS-TXN-CHANNEL TO TH-TXN-CHANNEL.
+           MOVE WS-TXN-LOCATION TO TH-TXN-LOCATION.
+           MOVE FR-FRAUD-SCORE TO TH-FRAUD-SCORE-STR.
+           WRITE TXN-HISTORY-RECORD.
+
+           CLOSE TXN-HISTORY-FILE.
+
+       CHECK-IMPOSSIBLE-TRAVEL.
+      *> Find this customer's most recent transaction earlier today
+      *> and, if it was somewhere other than where this transaction is
+      *> happening, and the two are closer together in time than any
+      *> real trip between them could cover, flag it for review rather
+      *> than silently trusting the new location. This compares against
+      *> wherever the customer actually was last, not just their
+      *> registered home address, so a Singapore purchase followed an
+      *> hour later by one in Bucharest is caught even though neither
+      *> city is home.
+           MOVE "N" TO WS-TRAVEL-FLAG.
+           MOVE "N" TO WS-LAST-TXN-FOUND.
+           MOVE SPACES TO WS-LAST-TXN-LOCATION.
+           MOVE 0 TO WS-LAST-TXN-MINUTES.
+
+           PERFORM SCAN-RECENT-LOCATION-HISTORY.
+
+           IF LAST-TXN-FOUND
+               AND FUNCTION TRIM(WS-LAST-TXN-LOCATION) NOT =
+                   FUNCTION TRIM(WS-TXN-LOCATION)
+               COMPUTE WS-MINUTE-DIFF =
+                   WS-CURRENT-MINUTES - WS-LAST-TXN-MINUTES
+               IF WS-MINUTE-DIFF >= 0
+                   AND WS-MINUTE-DIFF <= WS-TRAVEL-WINDOW-MINUTES
+                   MOVE "Y" TO WS-TRAVEL-FLAG
+               END-IF
+           END-IF.
+
+           IF IMPOSSIBLE-TRAVEL-DETECTED
+               IF FR-FRAUD-FLAGS = SPACES
+                   MOVE "IMPOSSIBLE_TRAVEL" TO FR-FRAUD-FLAGS
+               ELSE
+                   STRING FUNCTION TRIM(FR-FRAUD-FLAGS)
+                       ",IMPOSSIBLE_TRAVEL"
+                       DELIMITED BY SIZE INTO FR-FRAUD-FLAGS
+                   END-STRING
+               END-IF
+               COMPUTE FR-FRAUD-SCORE =
+                   FR-FRAUD-SCORE + WS-TRAVEL-SCORE-BUMP
+               IF FR-FRAUD-SCORE > 100
+                   MOVE 100 TO FR-FRAUD-SCORE
+               END-IF
+           END-IF.
+
+       SCAN-RECENT-LOCATION-HISTORY.
+      *> WS-CURRENT-MINUTES was already computed by CHECK-VELOCITY
+      *> earlier in this run, so it is reused here rather than
+      *> recomputed. The whole file has to be scanned (no early exit
+      *> once a match is found) because it is the single record with
+      *> the highest WS-HIST-MINUTES not later than the current
+      *> transaction - the customer's most recent prior one - that
+      *> this paragraph is after, not merely any match.
+           MOVE "N" TO WS-HISTORY-EOF.
+           OPEN INPUT TXN-HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL HISTORY-AT-EOF
+               READ TXN-HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO WS-HISTORY-EOF
+                   NOT AT END
+                       PERFORM EVALUATE-TRAVEL-HISTORY-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE TXN-HISTORY-FILE.
+
+       EVALUATE-TRAVEL-HISTORY-RECORD.
+           IF TH-CUSTOMER-ID NOT = WS-CUSTOMER-ID
+               EXIT PARAGRAPH
+           END-IF.
+           IF TH-TXN-TIMESTAMP(1:10) NOT = WS-TXN-TIMESTAMP(1:10)
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-HIST-MINUTES =
+               FUNCTION NUMVAL(TH-TXN-TIMESTAMP(12:2)) * 60
+               + FUNCTION NUMVAL(TH-TXN-TIMESTAMP(15:2)).
+
+           IF WS-HIST-MINUTES > WS-CURRENT-MINUTES
+               EXIT PARAGRAPH
+           END-IF.
+           IF LAST-TXN-FOUND
+               AND WS-HIST-MINUTES <= WS-LAST-TXN-MINUTES
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE TH-TXN-LOCATION TO WS-LAST-TXN-LOCATION.
+           MOVE WS-HIST-MINUTES TO WS-LAST-TXN-MINUTES.
+           MOVE "Y" TO WS-LAST-TXN-FOUND.
+
+       CHECK-SANCTIONS-WATCHLIST.
+      *> Scan the ops-maintained sanctions/watchlist table for
+      *> WS-CUSTOMER-ID. A missing or empty table is not a match -
+      *> it just means nobody is currently listed.
+           MOVE "N" TO WS-SANCTIONS-FOUND.
+           OPEN INPUT SANCTIONS-FILE.
+           IF WS-SANCTIONS-STATUS = "00"
+               MOVE "N" TO WS-SANCTIONS-EOF
+               PERFORM READ-SANCTIONS-RECORD
+                   WITH TEST AFTER
+                   UNTIL SANCTIONS-AT-EOF OR SANCTIONS-MATCH-FOUND
+               CLOSE SANCTIONS-FILE
+           END-IF.
+
+       READ-SANCTIONS-RECORD.
+           READ SANCTIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-SANCTIONS-EOF
+               NOT AT END
+                   IF SL-CUSTOMER-ID = WS-CUSTOMER-ID
+                       MOVE "Y" TO WS-SANCTIONS-FOUND
+                   END-IF
+           END-READ.
+
+       BUILD-SANCTIONS-RESPONSE.
+      *> Fabricate the same response record the scoring service would
+      *> return for a clear HIGH-risk decline, so every downstream
+      *> paragraph (case-opening, history, display, audit) treats a
+      *> watchlist match exactly like any other DECLINE outcome.
+           MOVE "HIGH  " TO FR-FRAUD-RISK.
+           MOVE 100 TO FR-FRAUD-SCORE.
+           MOVE FR-FRAUD-SCORE TO FR-FRAUD-SCORE-STR.
+           MOVE "SANCTIONS_WATCHLIST_MATCH" TO FR-FRAUD-FLAGS.
+           MOVE "DECLINE" TO FR-RECOMMEND.
+           MOVE 0 TO FR-RETURN-CODE.
+           MOVE "00" TO FR-RETURN-CODE-STR.
+
+       CONSULT-THRESHOLD-TABLE.
+      *> Scan the ops-maintained score-threshold table for the band
+      *> containing the final fraud score and let it override the
+      *> risk level and recommendation. If the table is missing,
+      *> empty, or has no matching band, silently keep whatever risk
+      *> level and recommendation are already in place - the table
+      *> only ever refines the classification, it is not a hard
+      *> dependency.
+           MOVE "N" TO WS-THRESHOLD-FOUND.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRESHOLD-STATUS = "00"
+               MOVE "N" TO WS-THRESHOLD-EOF
+               PERFORM READ-THRESHOLD-RECORD
+                   WITH TEST AFTER
+                   UNTIL THRESHOLD-AT-EOF OR THRESHOLD-MATCH-FOUND
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+           IF THRESHOLD-MATCH-FOUND
+               MOVE FT-RISK-LEVEL TO FR-FRAUD-RISK
+               MOVE FT-RECOMMEND TO FR-RECOMMEND
+           END-IF.
+
+       READ-THRESHOLD-RECORD.
+           READ THRESHOLD-FILE
+               AT END
+                   MOVE "Y" TO WS-THRESHOLD-EOF
+               NOT AT END
+                   PERFORM EVALUATE-THRESHOLD-BAND
+           END-READ.
+
+       EVALUATE-THRESHOLD-BAND.
+           MOVE FUNCTION NUMVAL(FT-LOW-SCORE-STR)
+               TO WS-THRESHOLD-LOW-SCORE.
+           MOVE FUNCTION NUMVAL(FT-HIGH-SCORE-STR)
+               TO WS-THRESHOLD-HIGH-SCORE.
+           IF FR-FRAUD-SCORE >= WS-THRESHOLD-LOW-SCORE
+               AND FR-FRAUD-SCORE <= WS-THRESHOLD-HIGH-SCORE
+               MOVE "Y" TO WS-THRESHOLD-FOUND
+           END-IF.
+
+       PARSE-COMMAND-LINE.
+      *> COMMAND-LINE gives us one blank-delimited string; split it
+      *> into id / amount / mcc / location / timestamp / channel the
+      *> way the header comment and usage message document.
+           UNSTRING WS-FULL-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-CUSTOMER-ID
+                    WS-AMOUNT-STR
+                    WS-MERCHANT-CAT
+                    WS-TXN-LOCATION
+                    WS-TXN-TIMESTAMP
+                    WS-TXN-CHANNEL
+           END-UNSTRING.
+
+           IF WS-AMOUNT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-AMOUNT-STR) TO WS-TXN-AMOUNT
+           END-IF.
 
        PARSE-RESPONSE-RECORD.
       *> Convert numeric string fields

@@ -8,8 +8,15 @@
       *> Accepts loan application details and returns eligibility
       *> decision, credit score, interest rate, and maximum amount.
       *>
-      *> Invocation: LOAN-PROCESS <customer_id> <amount> <term> <purpose>
+      *> Invocation: LOAN-PROCESS <cust_id> <amount> <term> <purpose>
+      *>                          [coapplicant_id] [currency_code]
       *> Example: ./loan-process C-00001 10000 36 PERS
+      *> Example (multi-currency): ./loan-process C-00001 10000 36 PERS
+      *>                           "" EUR
+      *>   <amount> is in <currency_code> (default USD); it is
+      *>   converted to its USD equivalent via the COBOL-owned currency
+      *>   table before scoring, since the scoring service and the
+      *>   interest-rate table both operate in USD.
       *>
       *> IPC Pattern:
       *>   1. Accept 4 CLI parameters
@@ -24,15 +31,145 @@
            SELECT RESPONSE-FILE ASSIGN TO "loan-response.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT AMORT-REPORT-FILE
+               ASSIGN TO "loan-amort-schedule.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ERROR-QUEUE-FILE ASSIGN TO "system-error-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT RATE-TABLE-FILE ASSIGN TO "loan-rate-table.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT ADVERSE-ACTION-FILE
+               ASSIGN TO "adverse-action-notices.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADVERSE-STATUS.
+
+           SELECT LOAN-BOOK-FILE
+               ASSIGN TO "loan-book-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-BOOK-STATUS.
+
+           SELECT CURRENCY-RATE-FILE
+               ASSIGN TO "currency-rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CM-CUST-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-EMAIL WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RESPONSE-FILE.
        01  RESPONSE-RECORD               PIC X(52).
 
+       FD  AMORT-REPORT-FILE.
+       01  AMORT-REPORT-RECORD           PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       FD  ERROR-QUEUE-FILE.
+           COPY "ERROR-QUEUE-REC.cpy".
+
+       FD  RATE-TABLE-FILE.
+           COPY "RATE-TABLE-REC.cpy".
+
+       FD  ADVERSE-ACTION-FILE.
+           COPY "ADVERSE-ACTION-REC.cpy".
+
+       FD  LOAN-BOOK-FILE.
+           COPY "LOAN-BOOK-REC.cpy".
+
+       FD  CURRENCY-RATE-FILE.
+           COPY "CURRENCY-RATE-REC.cpy".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTOMER-MASTER-REC.cpy".
+
        WORKING-STORAGE SECTION.
       *> Include copybook for response record structure
            COPY "LOAN-REC.cpy".
 
+      *> Amortization schedule work fields
+       01  WS-AMORT-PERIOD               PIC 9(3) VALUE 0.
+       01  WS-MONTHLY-RATE               PIC 9V9(8) VALUE 0.
+       01  WS-GROWTH-FACTOR              PIC 9(4)V9(8) VALUE 0.
+       01  WS-MONTHLY-PAYMENT            PIC 9(8)V99 VALUE 0.
+       01  WS-AMORT-BALANCE              PIC 9(8)V99 VALUE 0.
+       01  WS-AMORT-INTEREST             PIC 9(8)V99 VALUE 0.
+       01  WS-AMORT-PRINCIPAL            PIC 9(8)V99 VALUE 0.
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-ACTION               PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
+      *> Reject reason is trimmed to this width before it goes into
+      *> WS-AUDIT-OUTCOME behind the "DECLINED - " prefix, so it never
+      *> overflows that 34-byte field (34 - length of "DECLINED - ").
+       01  WS-AUDIT-REJECT-REASON        PIC X(23) VALUE SPACES.
+
+      *> System-call timeout/retry work fields
+       01  WS-ERROR-STATUS               PIC XX VALUE SPACES.
+       01  WS-SYS-ATTEMPT                PIC 9 VALUE 0.
+       01  WS-SYS-MAX-ATTEMPTS           PIC 9 VALUE 3.
+       01  WS-SYS-SUCCESS                PIC X VALUE "N".
+           88  SYS-CALL-OK               VALUE "Y".
+
+      *> COBOL-owned rate table work fields
+       01  WS-RATE-STATUS                PIC XX VALUE SPACES.
+       01  WS-RATE-LOW                   PIC 9(3) VALUE 0.
+       01  WS-RATE-HIGH                  PIC 9(3) VALUE 0.
+       01  WS-RATE-EOF                   PIC X VALUE "N".
+           88  RATE-AT-EOF               VALUE "Y".
+       01  WS-RATE-FOUND                 PIC X VALUE "N".
+           88  RATE-BAND-FOUND           VALUE "Y".
+
+      *> Adverse action notice work fields
+       01  WS-ADVERSE-STATUS             PIC XX VALUE SPACES.
+
+      *> Loan book master work fields
+       01  WS-LOAN-BOOK-STATUS           PIC XX VALUE SPACES.
+
+      *> COBOL-owned currency conversion work fields
+       01  WS-FX-STATUS                  PIC XX VALUE SPACES.
+       01  WS-FX-EOF                     PIC X VALUE "N".
+           88  FX-AT-EOF                 VALUE "Y".
+       01  WS-FX-FOUND                   PIC X VALUE "N".
+           88  FX-RATE-FOUND             VALUE "Y".
+       01  WS-FX-RATE                    PIC 9(3)V9(6) VALUE 1.
+       01  WS-CURRENCY-CODE              PIC X(3) VALUE "USD".
+       01  WS-LOAN-AMOUNT-USD            PIC 9(8)V99 VALUE 0.
+       01  WS-MAX-AMOUNT-LOCAL           PIC 9(8)V99 VALUE 0.
+
+      *> Lending bounds work fields
+       01  WS-MIN-LOAN-AMOUNT            PIC 9(8)V99 VALUE 500.00.
+       01  WS-MAX-LOAN-AMOUNT            PIC 9(8)V99 VALUE 1000000.00.
+       01  WS-MIN-LOAN-TERM              PIC 9(3) VALUE 6.
+       01  WS-MAX-LOAN-TERM              PIC 9(3) VALUE 360.
+
+      *> Debt-to-income work fields
+       01  WS-MASTER-STATUS              PIC XX VALUE SPACES.
+       01  WS-DTI-EOF                    PIC X VALUE "N".
+           88  DTI-AT-EOF                VALUE "Y".
+       01  WS-EXISTING-DEBT              PIC 9(9)V99 VALUE 0.
+       01  WS-ANNUAL-INCOME-PROXY        PIC 9(9)V99 VALUE 0.
+       01  WS-DTI-MAX-RATIO              PIC 9V99 VALUE 4.00.
+       01  WS-DTI-CEILING                PIC 9(9)V99 VALUE 0.
+
       *> Input parameters
        01  WS-CUSTOMER-ID                PIC X(10) VALUE SPACES.
        01  WS-LOAN-AMOUNT                PIC 9(8)V99 VALUE 0.
@@ -47,6 +184,19 @@
        01  WS-CMD                        PIC X(300) VALUE SPACES.
        01  WS-CMD-RESULT                 PIC 9(4) VALUE 0.
 
+      *> Full command line and parsing work fields
+       01  WS-FULL-CMDLINE               PIC X(200) VALUE SPACES.
+
+      *> Joint/co-applicant work fields
+       01  WS-COAPPLICANT-ID             PIC X(10) VALUE SPACES.
+       01  WS-SCORING-ID                 PIC X(10) VALUE SPACES.
+       01  WS-PRIMARY-SCORE              PIC 9(3) VALUE 0.
+       01  WS-COAPP-SCORE                PIC 9(3) VALUE 0.
+       01  WS-PRIMARY-MAX-AMOUNT         PIC 9(8)V99 VALUE 0.
+       01  WS-COAPP-MAX-AMOUNT           PIC 9(8)V99 VALUE 0.
+       01  WS-JOINT-APPLICATION          PIC X VALUE "N".
+           88  IS-JOINT-APPLICATION      VALUE "Y".
+
       *> Safe defaults for error cases
        01  WS-SAFE-DEFAULTS.
            05  WS-SAFE-SCORE             PIC 9(3) VALUE 300.
@@ -62,8 +212,9 @@
            DISPLAY "LOAN ELIGIBILITY ASSESSMENT".
            DISPLAY "========================================".
 
-      *> Accept parameters from command line
-           ACCEPT WS-CUSTOMER-ID FROM COMMAND-LINE.
+      *> Accept the full command line and parse it into its parts
+           ACCEPT WS-FULL-CMDLINE FROM COMMAND-LINE.
+           PERFORM PARSE-COMMAND-LINE.
 
       *> Validate input
            IF WS-CUSTOMER-ID = SPACES
@@ -74,23 +225,232 @@
                STOP RUN
            END-IF.
 
-      *> TODO: Parse additional parameters (amount, term, purpose)
-      *> For now, using default values for simplicity
-      *> Production version would parse from COMMAND-LINE split by spaces
-           MOVE 10000 TO WS-LOAN-AMOUNT.
-           MOVE 36 TO WS-LOAN-TERM.
-           MOVE "PERS" TO WS-PURPOSE-CODE.
+           IF WS-LOAN-AMOUNT = 0 OR WS-LOAN-TERM = 0
+               DISPLAY "ERROR: Missing parameters"
+               DISPLAY "Usage: LOAN-PROCESS <id> <amount> <term> "
+                   "<purpose>"
+               MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+               MOVE "REJECTED - MISSING_PARAMS" TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-PURPOSE-CODE = SPACES
+               MOVE "PERS" TO WS-PURPOSE-CODE
+           END-IF.
+
+      *> Reject a term outside the shop's lending bounds before ever
+      *> calling out to python/loan_scoring.py - no sense paying for
+      *> a scoring round trip on a request we will not honor.
+           IF WS-LOAN-TERM < WS-MIN-LOAN-TERM
+               OR WS-LOAN-TERM > WS-MAX-LOAN-TERM
+               DISPLAY "ERROR: Loan term must be between "
+                   WS-MIN-LOAN-TERM " and " WS-MAX-LOAN-TERM
+                   " months"
+               MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+               MOVE "REJECTED - TERM_OUT_OF_BOUNDS"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> Convert the requested amount to its USD equivalent before
+      *> scoring, since python/loan_scoring.py and the interest-rate
+      *> table both operate in USD.
+           PERFORM CONSULT-CURRENCY-TABLE.
+           COMPUTE WS-LOAN-AMOUNT-USD ROUNDED =
+               WS-LOAN-AMOUNT * WS-FX-RATE.
+
+      *> Bounds-check the USD equivalent, since the shop's lending
+      *> limits are set in USD regardless of the applicant's currency.
+           IF WS-LOAN-AMOUNT-USD < WS-MIN-LOAN-AMOUNT
+               OR WS-LOAN-AMOUNT-USD > WS-MAX-LOAN-AMOUNT
+               DISPLAY "ERROR: Loan amount (USD equivalent) must be "
+                   "between " WS-MIN-LOAN-AMOUNT " and "
+                   WS-MAX-LOAN-AMOUNT
+               MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+               MOVE "REJECTED - AMOUNT_OUT_OF_BOUNDS"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
       *> Convert numerics to strings for CLI
-           MOVE WS-LOAN-AMOUNT TO WS-AMOUNT-STR.
+           MOVE WS-LOAN-AMOUNT-USD TO WS-AMOUNT-STR.
            MOVE WS-LOAN-TERM TO WS-TERM-STR.
 
-      *> Build command to invoke Python script
-      *> Windows-compatible: python script > file 2>nul
+      *> Score the primary applicant
+           MOVE WS-CUSTOMER-ID TO WS-SCORING-ID.
+           PERFORM CALL-LOAN-SCORING.
+           MOVE LR-CREDIT-SCORE TO WS-PRIMARY-SCORE.
+           MOVE LR-MAX-AMOUNT TO WS-PRIMARY-MAX-AMOUNT.
+
+      *> For a joint application, also score the co-applicant and
+      *> blend the two credit scores before eligibility is decided.
+      *> The approvable amount is blended the same way the score is -
+      *> neither individual applicant's own max amount reflects the
+      *> blended score that actually determines eligibility.
+           IF IS-JOINT-APPLICATION
+               MOVE WS-COAPPLICANT-ID TO WS-SCORING-ID
+               PERFORM CALL-LOAN-SCORING
+               MOVE LR-CREDIT-SCORE TO WS-COAPP-SCORE
+               MOVE LR-MAX-AMOUNT TO WS-COAPP-MAX-AMOUNT
+               COMPUTE LR-CREDIT-SCORE =
+                   (WS-PRIMARY-SCORE + WS-COAPP-SCORE) / 2
+               COMPUTE LR-MAX-AMOUNT ROUNDED =
+                   (WS-PRIMARY-MAX-AMOUNT + WS-COAPP-MAX-AMOUNT) / 2
+               PERFORM DECIDE-JOINT-ELIGIBILITY
+           END-IF.
+
+      *> Confirm or override the scoring service's rate against the
+      *> COBOL-maintained rate table, so pricing changes are a data
+      *> change here rather than a python/loan_scoring.py change.
+           IF LR-ELIGIBLE = "Y"
+               PERFORM CONSULT-RATE-TABLE
+           END-IF.
+
+      *> A scoring approval can still be too much debt for this
+      *> customer's means once their existing loan book is counted -
+      *> COBOL has the last word on that, same as the rate table.
+           IF LR-ELIGIBLE = "Y"
+               PERFORM CHECK-DEBT-TO-INCOME
+           END-IF.
+
+      *> Display results
+           PERFORM DISPLAY-LOAN-RESULTS.
+
+           IF LR-ELIGIBLE = "Y"
+               PERFORM RECORD-APPROVED-LOAN
+           ELSE
+               PERFORM GENERATE-ADVERSE-ACTION-NOTICE
+           END-IF.
+
+           MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION.
+           IF LR-ELIGIBLE = "Y"
+               STRING "APPROVED - RATE " LR-INT-RATE-STR
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+               END-STRING
+           ELSE
+               PERFORM BUILD-AUDIT-REJECT-REASON
+               STRING "DECLINED - " WS-AUDIT-REJECT-REASON
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+               END-STRING
+           END-IF.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail
+      *> right before this program exits.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "LOAN-PROCESS" TO AT-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO AT-CUSTOMER-ID.
+           MOVE WS-AUDIT-ACTION TO AT-ACTION.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       RECORD-APPROVED-LOAN.
+      *> Append this approval to the loan book master so the shop has
+      *> a durable ledger of loans on the books, independent of the
+      *> day-of-origination scoring response.
+           MOVE FUNCTION CURRENT-DATE TO LB-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO LB-CUSTOMER-ID.
+           MOVE WS-AMOUNT-STR TO LB-LOAN-AMOUNT-STR.
+           MOVE WS-LOAN-TERM TO LB-TERM-STR.
+           MOVE LR-INT-RATE TO LB-RATE-STR.
+           MOVE WS-PURPOSE-CODE TO LB-PURPOSE-CODE.
+           MOVE "ACTIVE" TO LB-STATUS.
+
+           OPEN EXTEND LOAN-BOOK-FILE.
+           IF WS-LOAN-BOOK-STATUS = "35"
+               OPEN OUTPUT LOAN-BOOK-FILE
+           END-IF.
+           WRITE LOAN-BOOK-RECORD.
+           CLOSE LOAN-BOOK-FILE.
+
+       GENERATE-ADVERSE-ACTION-NOTICE.
+      *> Append a durable, per-applicant adverse action record for a
+      *> declined application, with a plain-English notice text keyed
+      *> off the reject reason so compliance has something mailable
+      *> beyond the raw reason code.
+           MOVE FUNCTION CURRENT-DATE TO AA-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO AA-CUSTOMER-ID.
+           MOVE WS-AMOUNT-STR TO AA-LOAN-AMOUNT-STR.
+           MOVE LR-CREDIT-SCORE TO AA-CREDIT-SCORE-STR.
+           MOVE LR-REJECT-REASON TO AA-REJECT-REASON.
+           PERFORM BUILD-ADVERSE-ACTION-TEXT.
+
+           OPEN EXTEND ADVERSE-ACTION-FILE.
+           IF WS-ADVERSE-STATUS = "35"
+               OPEN OUTPUT ADVERSE-ACTION-FILE
+           END-IF.
+           WRITE ADVERSE-ACTION-RECORD.
+           CLOSE ADVERSE-ACTION-FILE.
+
+           DISPLAY "Adverse action notice recorded on "
+               "adverse-action-notices.dat".
+
+       BUILD-ADVERSE-ACTION-TEXT.
+           EVALUATE LR-REJECT-REASON
+               WHEN "CREDIT_SCORE_BELOW_MINIMUM"
+                   STRING "Your credit score does not meet our "
+                       "minimum lending requirement."
+                       DELIMITED BY SIZE INTO AA-NOTICE-TEXT
+                   END-STRING
+               WHEN "JOINT_CREDIT_BELOW_MINIMUM"
+                   STRING "The combined credit score of the "
+                       "applicants does not meet our minimum "
+                       "requirement."
+                       DELIMITED BY SIZE INTO AA-NOTICE-TEXT
+                   END-STRING
+               WHEN "DEBT_TO_INCOME_TOO_HIGH"
+                   STRING "Your existing debt is too high relative "
+                       "to your income for this loan amount."
+                       DELIMITED BY SIZE INTO AA-NOTICE-TEXT
+                   END-STRING
+               WHEN OTHER
+                   STRING "Your application did not meet our "
+                       "lending criteria for the reason shown "
+                       "above."
+                       DELIMITED BY SIZE INTO AA-NOTICE-TEXT
+                   END-STRING
+           END-EVALUATE.
+
+       BUILD-AUDIT-REJECT-REASON.
+      *> Map the known long-form reason codes down to something that
+      *> fits alongside the "DECLINED - " prefix in the 34-byte
+      *> WS-AUDIT-OUTCOME field without truncating mid-word; anything
+      *> else (e.g. a reason code straight from the scoring service)
+      *> falls through to a plain MOVE, which bounds it to this same
+      *> width rather than letting the STRING silently overflow.
+           EVALUATE LR-REJECT-REASON
+               WHEN "CREDIT_SCORE_BELOW_MINIMUM"
+                   MOVE "CREDIT_SCORE_LOW" TO WS-AUDIT-REJECT-REASON
+               WHEN "JOINT_CREDIT_BELOW_MINIMUM"
+                   MOVE "JOINT_CREDIT_LOW" TO WS-AUDIT-REJECT-REASON
+               WHEN OTHER
+                   MOVE LR-REJECT-REASON TO WS-AUDIT-REJECT-REASON
+           END-EVALUATE.
+
+       CALL-LOAN-SCORING.
+      *> Build command to invoke Python script for WS-SCORING-ID,
+      *> enforced by the shell "timeout" utility so a hung script
+      *> cannot hang this program indefinitely (exit code 124).
            STRING
-               "python python/loan_scoring.py "
+               "timeout 5 python python/loan_scoring.py "
                DELIMITED BY SIZE
-               WS-CUSTOMER-ID DELIMITED BY SPACE
+               WS-SCORING-ID DELIMITED BY SPACE
                " "
                DELIMITED BY SIZE
                WS-AMOUNT-STR DELIMITED BY SPACE
@@ -105,20 +465,23 @@
                INTO WS-CMD
            END-STRING.
 
-      *> Execute Python script
-           DISPLAY "Calling: " WS-CMD.
-           CALL "SYSTEM" USING WS-CMD.
-           MOVE RETURN-CODE TO WS-CMD-RESULT.
+           MOVE 0 TO WS-SYS-ATTEMPT.
+           MOVE "N" TO WS-SYS-SUCCESS.
+           PERFORM EXECUTE-SCORING-CALL WITH TEST AFTER
+               UNTIL SYS-CALL-OK
+               OR WS-SYS-ATTEMPT >= WS-SYS-MAX-ATTEMPTS.
 
-           IF WS-CMD-RESULT NOT = 0
-               DISPLAY "ERROR: Python script failed (code "
-                   WS-CMD-RESULT ")"
+           IF NOT SYS-CALL-OK
+               PERFORM LOG-SYSTEM-ERROR
                PERFORM SHOW-SAFE-DEFAULTS
+               MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+               MOVE "ERROR - SCORING_CALL_EXHAUSTED_RETRIES"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-      *> Open response file and read record
            OPEN INPUT RESPONSE-FILE.
 
            READ RESPONSE-FILE INTO WS-RAW-LOAN-RESPONSE
@@ -126,6 +489,10 @@
                    DISPLAY "ERROR: No response from Python script"
                    CLOSE RESPONSE-FILE
                    PERFORM SHOW-SAFE-DEFAULTS
+                   MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+                   MOVE "ERROR - NO_SCORING_RESPONSE"
+                       TO WS-AUDIT-OUTCOME
+                   PERFORM LOG-AUDIT-TRAIL
                    MOVE 1 TO RETURN-CODE
                    STOP RUN
                NOT AT END
@@ -134,23 +501,233 @@
 
            CLOSE RESPONSE-FILE.
 
-      *> Parse response record
            PERFORM PARSE-RESPONSE-RECORD.
 
-      *> Check return code from Python
            IF FUNCTION NUMVAL(LR-RETURN-CODE-STR) = 99
                DISPLAY ""
                DISPLAY ">>> ERROR: Python script returned error code"
                PERFORM SHOW-SAFE-DEFAULTS
+               MOVE "LOAN_APPLICATION" TO WS-AUDIT-ACTION
+               MOVE "ERROR - SCORING_RETURN_CODE_99"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-      *> Display results
-           PERFORM DISPLAY-LOAN-RESULTS.
+       EXECUTE-SCORING-CALL.
+      *> One attempt at the timed subprocess call. WS-CMD-RESULT 124
+      *> means the "timeout" wrapper killed a hung script.
+           ADD 1 TO WS-SYS-ATTEMPT.
+           DISPLAY "Calling (attempt " WS-SYS-ATTEMPT "): " WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
 
-           MOVE 0 TO RETURN-CODE.
-           STOP RUN.
+           IF WS-CMD-RESULT = 0
+               MOVE "Y" TO WS-SYS-SUCCESS
+           ELSE
+               IF WS-CMD-RESULT = 124
+                   DISPLAY "WARNING: scoring call attempt "
+                       WS-SYS-ATTEMPT " timed out after 5 seconds"
+               ELSE
+                   DISPLAY "WARNING: scoring call attempt "
+                       WS-SYS-ATTEMPT " failed (code "
+                       WS-CMD-RESULT ")"
+               END-IF
+           END-IF.
+
+       LOG-SYSTEM-ERROR.
+      *> Retries exhausted - leave a traceable record instead of just
+      *> falling through to safe defaults unnoticed.
+           MOVE FUNCTION CURRENT-DATE TO EQ-TIMESTAMP.
+           MOVE "LOAN-PROCESS" TO EQ-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO EQ-CUSTOMER-ID.
+           MOVE WS-CMD TO EQ-COMMAND.
+           MOVE WS-SYS-ATTEMPT TO EQ-ATTEMPTS.
+           IF WS-CMD-RESULT = 124
+               MOVE "TIMEOUT" TO EQ-DETAIL
+           ELSE
+               MOVE "SCRIPT_FAILED" TO EQ-DETAIL
+           END-IF.
+
+           OPEN EXTEND ERROR-QUEUE-FILE.
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT ERROR-QUEUE-FILE
+           END-IF.
+           WRITE ERROR-QUEUE-RECORD.
+           CLOSE ERROR-QUEUE-FILE.
+
+       CONSULT-RATE-TABLE.
+      *> Scan the ops-maintained rate table for the band containing
+      *> LR-CREDIT-SCORE. If the table is missing, empty, or has no
+      *> matching band, silently keep the scoring service's rate -
+      *> the table is a confirm/override, not a hard dependency.
+           MOVE "N" TO WS-RATE-FOUND.
+           OPEN INPUT RATE-TABLE-FILE.
+           IF WS-RATE-STATUS = "00"
+               MOVE "N" TO WS-RATE-EOF
+               PERFORM READ-RATE-TABLE-RECORD
+                   WITH TEST AFTER
+                   UNTIL RATE-AT-EOF OR RATE-BAND-FOUND
+               CLOSE RATE-TABLE-FILE
+           END-IF.
+
+       READ-RATE-TABLE-RECORD.
+           READ RATE-TABLE-FILE
+               AT END
+                   MOVE "Y" TO WS-RATE-EOF
+               NOT AT END
+                   PERFORM EVALUATE-RATE-BAND
+           END-READ.
+
+       EVALUATE-RATE-BAND.
+           MOVE FUNCTION NUMVAL(RT-SCORE-LOW-STR) TO WS-RATE-LOW.
+           MOVE FUNCTION NUMVAL(RT-SCORE-HIGH-STR) TO WS-RATE-HIGH.
+           IF LR-CREDIT-SCORE >= WS-RATE-LOW
+               AND LR-CREDIT-SCORE <= WS-RATE-HIGH
+               COMPUTE LR-INT-RATE = FUNCTION NUMVAL(RT-RATE-STR) / 1000
+               MOVE "Y" TO WS-RATE-FOUND
+           END-IF.
+
+       CONSULT-CURRENCY-TABLE.
+      *> Scan the ops-maintained currency table for WS-CURRENCY-CODE.
+      *> USD needs no lookup at all. If the table is missing, empty,
+      *> or has no matching currency, fall back to a 1:1 rate rather
+      *> than rejecting the application - a stale/missing table
+      *> should degrade gracefully, not block lending.
+           MOVE 1 TO WS-FX-RATE.
+           IF WS-CURRENCY-CODE NOT = "USD"
+               MOVE "N" TO WS-FX-FOUND
+               OPEN INPUT CURRENCY-RATE-FILE
+               IF WS-FX-STATUS = "00"
+                   MOVE "N" TO WS-FX-EOF
+                   PERFORM READ-CURRENCY-RATE-RECORD
+                       WITH TEST AFTER
+                       UNTIL FX-AT-EOF OR FX-RATE-FOUND
+                   CLOSE CURRENCY-RATE-FILE
+               END-IF
+           END-IF.
+
+       READ-CURRENCY-RATE-RECORD.
+           READ CURRENCY-RATE-FILE
+               AT END
+                   MOVE "Y" TO WS-FX-EOF
+               NOT AT END
+                   PERFORM EVALUATE-CURRENCY-RATE-BAND
+           END-READ.
+
+       EVALUATE-CURRENCY-RATE-BAND.
+           IF FX-CURRENCY-CODE = WS-CURRENCY-CODE
+               COMPUTE WS-FX-RATE =
+                   FUNCTION NUMVAL(FX-RATE-TO-USD-STR) / 1000000
+               MOVE "Y" TO WS-FX-FOUND
+           END-IF.
+
+       DECIDE-JOINT-ELIGIBILITY.
+      *> COBOL makes the final call on a joint application from the
+      *> blended score rather than trusting either single-applicant
+      *> decision in isolation.
+           IF LR-CREDIT-SCORE >= 620
+               MOVE "Y" TO LR-ELIGIBLE
+           ELSE
+               MOVE "N" TO LR-ELIGIBLE
+               MOVE "JOINT_CREDIT_BELOW_MINIMUM" TO LR-REJECT-REASON
+           END-IF.
+
+       CHECK-DEBT-TO-INCOME.
+      *> Weigh the requested loan against the customer's existing
+      *> loan book and an income proxy from the shared customer
+      *> master, so an application that clears scoring on its own
+      *> can still be turned down for over-leveraging the customer.
+           MOVE 0 TO WS-EXISTING-DEBT.
+           MOVE 0 TO WS-ANNUAL-INCOME-PROXY.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE SPACES TO CM-CUSTOMER-ID
+               MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-MASTER-STATUS = "00"
+                   COMPUTE WS-ANNUAL-INCOME-PROXY =
+                       CM-AVG-MONTHLY * 12
+               END-IF
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *> No average-spending figure on file yet (new customer, or the
+      *> master file itself is missing) - there is nothing to compare
+      *> the debt load against, so let the scoring service's decision
+      *> stand rather than blocking on an unknown income.
+           IF WS-ANNUAL-INCOME-PROXY = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM SUM-EXISTING-LOAN-BOOK-DEBT.
+
+           COMPUTE WS-DTI-CEILING =
+               WS-ANNUAL-INCOME-PROXY * WS-DTI-MAX-RATIO.
+           IF WS-EXISTING-DEBT + WS-LOAN-AMOUNT-USD > WS-DTI-CEILING
+               MOVE "N" TO LR-ELIGIBLE
+               MOVE "DEBT_TO_INCOME_TOO_HIGH" TO LR-REJECT-REASON
+           END-IF.
+
+       SUM-EXISTING-LOAN-BOOK-DEBT.
+      *> Total up this customer's own ACTIVE entries on the loan book
+      *> master. A missing loan book (nobody has ever been approved
+      *> yet) just means no existing debt to add in.
+           MOVE "N" TO WS-DTI-EOF.
+           OPEN INPUT LOAN-BOOK-FILE.
+           IF WS-LOAN-BOOK-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL DTI-AT-EOF
+               READ LOAN-BOOK-FILE
+                   AT END
+                       MOVE "Y" TO WS-DTI-EOF
+                   NOT AT END
+                       PERFORM TALLY-LOAN-BOOK-DEBT
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOAN-BOOK-FILE.
+
+       TALLY-LOAN-BOOK-DEBT.
+           IF LB-CUSTOMER-ID = WS-CUSTOMER-ID AND LB-STATUS = "ACTIVE"
+               ADD FUNCTION NUMVAL(LB-LOAN-AMOUNT-STR)
+                   TO WS-EXISTING-DEBT
+           END-IF.
+
+       PARSE-COMMAND-LINE.
+      *> COMMAND-LINE gives us one blank-delimited string; split it
+      *> into customer id / amount / term / purpose the way the
+      *> header comment and usage message document.
+           UNSTRING WS-FULL-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-CUSTOMER-ID
+                    WS-AMOUNT-STR
+                    WS-TERM-STR
+                    WS-PURPOSE-CODE
+                    WS-COAPPLICANT-ID
+                    WS-CURRENCY-CODE
+           END-UNSTRING.
+
+           IF WS-COAPPLICANT-ID NOT = SPACES
+               SET IS-JOINT-APPLICATION TO TRUE
+           END-IF.
+
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF.
+
+           IF WS-AMOUNT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-AMOUNT-STR) TO WS-LOAN-AMOUNT
+           END-IF.
+
+           IF WS-TERM-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-TERM-STR) TO WS-LOAN-TERM
+           END-IF.
 
        PARSE-RESPONSE-RECORD.
       *> Convert numeric string fields
@@ -168,7 +745,14 @@
            DISPLAY "LOAN ELIGIBILITY ASSESSMENT".
            DISPLAY "========================================".
            DISPLAY "Customer ID:     " WS-CUSTOMER-ID.
-           DISPLAY "Loan Amount:     $" WS-LOAN-AMOUNT.
+           IF IS-JOINT-APPLICATION
+               DISPLAY "Co-Applicant ID: " WS-COAPPLICANT-ID
+           END-IF.
+           DISPLAY "Loan Amount:     " WS-CURRENCY-CODE " "
+               WS-LOAN-AMOUNT.
+           IF WS-CURRENCY-CODE NOT = "USD"
+               DISPLAY "  (USD Equivalent: $" WS-LOAN-AMOUNT-USD ")"
+           END-IF.
            DISPLAY "Term (months):   " WS-LOAN-TERM.
            DISPLAY "Purpose:         " WS-PURPOSE-CODE.
            DISPLAY "".
@@ -179,13 +763,91 @@
 
            IF LR-ELIGIBLE = "Y"
                DISPLAY "Interest Rate:   " LR-INT-RATE "%"
-               DISPLAY "Max Loan Amount: $" LR-MAX-AMOUNT
+               DISPLAY "Max Loan Amount: $" LR-MAX-AMOUNT " USD"
+               IF WS-CURRENCY-CODE NOT = "USD"
+                   PERFORM CONVERT-MAX-AMOUNT-TO-LOCAL
+                   DISPLAY "                 " WS-CURRENCY-CODE " "
+                       WS-MAX-AMOUNT-LOCAL
+               END-IF
+               PERFORM GENERATE-AMORTIZATION-SCHEDULE
+               DISPLAY "Amortization schedule written to "
+                   "loan-amort-schedule.txt"
            ELSE
                DISPLAY "Rejection Reason:" LR-REJECT-REASON
            END-IF.
 
            DISPLAY "========================================".
 
+       CONVERT-MAX-AMOUNT-TO-LOCAL.
+      *> Convert the USD-denominated approved amount back into the
+      *> applicant's own currency for display, using the same rate
+      *> looked up for the original conversion.
+           IF WS-FX-RATE > 0
+               COMPUTE WS-MAX-AMOUNT-LOCAL ROUNDED =
+                   LR-MAX-AMOUNT / WS-FX-RATE
+           ELSE
+               MOVE LR-MAX-AMOUNT TO WS-MAX-AMOUNT-LOCAL
+           END-IF.
+
+       GENERATE-AMORTIZATION-SCHEDULE.
+      *> Month-by-month principal/interest/balance breakdown over
+      *> WS-LOAN-TERM, computed from the rate and amount the loan
+      *> cleared eligibility with.
+           COMPUTE WS-MONTHLY-RATE = LR-INT-RATE / 100 / 12.
+           IF WS-MONTHLY-RATE = 0
+      *> A 0% promotional rate has no compounding to amortize -
+      *> the annuity formula's (growth factor - 1) divisor would be
+      *> zero, so fall back to a straight-line payment instead.
+               COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                   WS-LOAN-AMOUNT-USD / WS-LOAN-TERM
+           ELSE
+               COMPUTE WS-GROWTH-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-LOAN-TERM
+               COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                   WS-LOAN-AMOUNT-USD * WS-MONTHLY-RATE
+                   * WS-GROWTH-FACTOR / (WS-GROWTH-FACTOR - 1)
+           END-IF.
+           MOVE WS-LOAN-AMOUNT-USD TO WS-AMORT-BALANCE.
+
+           OPEN OUTPUT AMORT-REPORT-FILE.
+           STRING "AMORTIZATION SCHEDULE - CUSTOMER " WS-CUSTOMER-ID
+               DELIMITED BY SIZE INTO AMORT-REPORT-RECORD
+           END-STRING.
+           WRITE AMORT-REPORT-RECORD.
+           MOVE "PERIOD   PAYMENT     PRINCIPAL   INTEREST   BALANCE"
+               TO AMORT-REPORT-RECORD.
+           WRITE AMORT-REPORT-RECORD.
+
+           PERFORM WRITE-AMORT-PERIOD
+               VARYING WS-AMORT-PERIOD FROM 1 BY 1
+               UNTIL WS-AMORT-PERIOD > WS-LOAN-TERM.
+
+           CLOSE AMORT-REPORT-FILE.
+
+       WRITE-AMORT-PERIOD.
+           COMPUTE WS-AMORT-INTEREST ROUNDED =
+               WS-AMORT-BALANCE * WS-MONTHLY-RATE.
+           COMPUTE WS-AMORT-PRINCIPAL =
+               WS-MONTHLY-PAYMENT - WS-AMORT-INTEREST.
+           COMPUTE WS-AMORT-BALANCE =
+               WS-AMORT-BALANCE - WS-AMORT-PRINCIPAL.
+           IF WS-AMORT-PERIOD = WS-LOAN-TERM
+               MOVE 0 TO WS-AMORT-BALANCE
+           END-IF.
+
+           STRING WS-AMORT-PERIOD DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-MONTHLY-PAYMENT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-AMORT-PRINCIPAL DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-AMORT-INTEREST DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-AMORT-BALANCE DELIMITED BY SIZE
+               INTO AMORT-REPORT-RECORD
+           END-STRING.
+           WRITE AMORT-REPORT-RECORD.
+
        SHOW-SAFE-DEFAULTS.
            DISPLAY "".
            DISPLAY "LOAN ELIGIBILITY ASSESSMENT (ERROR)".

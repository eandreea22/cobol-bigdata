@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-OPS-REPORT.
+       AUTHOR. Thesis Project.
+
+      *> DAILY-OPS-REPORT.cbl
+      *> Consolidated Daily Operations Report
+      *>
+      *> Pulls together the shared compliance audit trail, the loan
+      *> book master, and the fraud investigation case queue into one
+      *> end-of-day operations summary, so a manager can see loan,
+      *> customer, and fraud activity in one place instead of running
+      *> FRAUD-SUMMARY-REPORT and FRAUD-CHANNEL-REPORT separately and
+      *> still having no view into loans or open cases.
+      *>
+      *> Invocation: DAILY-OPS-REPORT
+      *> Example: ./daily-ops-report
+      *>
+      *> Output: daily-ops-report.txt
+      *>
+      *> Any one of the four input files being absent is not fatal -
+      *> that section of the report simply shows zero activity, the
+      *> same graceful-degradation approach used by the COBOL-owned
+      *> reference tables elsewhere in this suite.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT LOAN-BOOK-FILE ASSIGN TO "loan-book-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-BOOK-STATUS.
+
+           SELECT CASE-QUEUE-FILE ASSIGN TO "fraud-case-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT FEEDBACK-FILE ASSIGN TO "analyst-feedback.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEEDBACK-STATUS.
+
+           SELECT OPS-REPORT-FILE
+               ASSIGN TO "daily-ops-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       FD  LOAN-BOOK-FILE.
+           COPY "LOAN-BOOK-REC.cpy".
+
+       FD  CASE-QUEUE-FILE.
+           COPY "CASE-QUEUE-REC.cpy".
+
+       FD  FEEDBACK-FILE.
+           COPY "ANALYST-FEEDBACK-REC.cpy".
+
+       FD  OPS-REPORT-FILE.
+       01  OPS-REPORT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *> Today's date, used to scope the audit-trail tallies to
+      *> today's activity only.
+       01  WS-TODAY                        PIC X(8) VALUE SPACES.
+
+      *> Audit trail scan work fields
+       01  WS-AUDIT-STATUS                 PIC XX VALUE SPACES.
+       01  WS-AUDIT-EOF                    PIC X VALUE "N".
+           88  AUDIT-AT-EOF                VALUE "Y".
+       01  WS-RISK-TOKEN                   PIC X(6) VALUE SPACES.
+
+      *> Loan book scan work fields
+       01  WS-LOAN-BOOK-STATUS             PIC XX VALUE SPACES.
+       01  WS-LOAN-BOOK-EOF                PIC X VALUE "N".
+           88  LOAN-BOOK-AT-EOF            VALUE "Y".
+
+      *> Fraud case queue / analyst feedback scan work fields
+       01  WS-CASE-STATUS                  PIC XX VALUE SPACES.
+       01  WS-CASE-EOF                     PIC X VALUE "N".
+           88  CASE-AT-EOF                 VALUE "Y".
+       01  WS-FEEDBACK-STATUS              PIC XX VALUE SPACES.
+       01  WS-FEEDBACK-EOF                 PIC X VALUE "N".
+           88  FEEDBACK-AT-EOF             VALUE "Y".
+       01  WS-FEEDBACK-FOUND               PIC X VALUE "N".
+           88  FEEDBACK-MATCH-FOUND        VALUE "Y".
+
+      *> Today's loan application counters
+       01  WS-LOAN-APPROVED-COUNT          PIC 9(6) VALUE 0.
+       01  WS-LOAN-DECLINED-COUNT          PIC 9(6) VALUE 0.
+
+      *> Today's customer activity counters
+       01  WS-LOOKUP-OK-COUNT              PIC 9(6) VALUE 0.
+       01  WS-LOOKUP-FAILED-COUNT          PIC 9(6) VALUE 0.
+       01  WS-UPDATE-OK-COUNT              PIC 9(6) VALUE 0.
+       01  WS-UPDATE-REJECTED-COUNT        PIC 9(6) VALUE 0.
+
+      *> Today's fraud screening counters
+       01  WS-FRAUD-LOW-COUNT              PIC 9(6) VALUE 0.
+       01  WS-FRAUD-MEDIUM-COUNT           PIC 9(6) VALUE 0.
+       01  WS-FRAUD-HIGH-COUNT             PIC 9(6) VALUE 0.
+       01  WS-FRAUD-REJECTED-COUNT         PIC 9(6) VALUE 0.
+       01  WS-FRAUD-ERROR-COUNT            PIC 9(6) VALUE 0.
+
+      *> Current loan book snapshot (not scoped to today - this is a
+      *> point-in-time balance, not a day's activity)
+       01  WS-ACTIVE-LOAN-COUNT            PIC 9(6) VALUE 0.
+       01  WS-ACTIVE-LOAN-TOTAL            PIC 9(12)V99 VALUE 0.
+
+      *> Open (undisposed) fraud investigation cases
+       01  WS-OPEN-CASE-COUNT              PIC 9(6) VALUE 0.
+
+      *> Report display work fields
+       01  WS-COUNT-DISPLAY                PIC ZZZ,ZZ9.
+       01  WS-AMOUNT-DISPLAY               PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "========================================".
+           DISPLAY "DAILY OPERATIONS REPORT".
+           DISPLAY "========================================".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           PERFORM SCAN-AUDIT-TRAIL.
+           PERFORM SCAN-LOAN-BOOK.
+           PERFORM SCAN-OPEN-CASES.
+
+           PERFORM WRITE-OPS-REPORT.
+
+           DISPLAY "Report written to daily-ops-report.txt".
+           DISPLAY "========================================".
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       SCAN-AUDIT-TRAIL.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-AUDIT-EOF.
+           PERFORM UNTIL AUDIT-AT-EOF
+               READ AUDIT-TRAIL-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUDIT-EOF
+                   NOT AT END
+                       PERFORM TALLY-AUDIT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+       TALLY-AUDIT-RECORD.
+      *> Only today's entries count toward a daily report.
+           IF AT-TIMESTAMP(1:8) NOT = WS-TODAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE AT-ACTION
+               WHEN "LOAN_APPLICATION"
+                   PERFORM TALLY-LOAN-APPLICATION-OUTCOME
+               WHEN "CUSTOMER_LOOKUP"
+                   IF AT-OUTCOME(1:7) = "SUCCESS"
+                       ADD 1 TO WS-LOOKUP-OK-COUNT
+                   ELSE
+                       ADD 1 TO WS-LOOKUP-FAILED-COUNT
+                   END-IF
+               WHEN "CUSTOMER_UPDATE"
+                   IF AT-OUTCOME(1:8) = "ACCEPTED"
+                       ADD 1 TO WS-UPDATE-OK-COUNT
+                   ELSE
+                       ADD 1 TO WS-UPDATE-REJECTED-COUNT
+                   END-IF
+               WHEN "FRAUD_CHECK"
+                   PERFORM TALLY-FRAUD-OUTCOME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       TALLY-LOAN-APPLICATION-OUTCOME.
+           IF AT-OUTCOME(1:8) = "APPROVED"
+               ADD 1 TO WS-LOAN-APPROVED-COUNT
+           ELSE
+               ADD 1 TO WS-LOAN-DECLINED-COUNT
+           END-IF.
+
+       TALLY-FRAUD-OUTCOME.
+           IF AT-OUTCOME(1:5) = "ERROR"
+               ADD 1 TO WS-FRAUD-ERROR-COUNT
+           ELSE
+               IF AT-OUTCOME(1:8) = "REJECTED"
+                   ADD 1 TO WS-FRAUD-REJECTED-COUNT
+               ELSE
+                   MOVE FUNCTION TRIM(AT-OUTCOME(1:6))
+                       TO WS-RISK-TOKEN
+                   EVALUATE WS-RISK-TOKEN
+                       WHEN "LOW"
+                           ADD 1 TO WS-FRAUD-LOW-COUNT
+                       WHEN "MEDIUM"
+                           ADD 1 TO WS-FRAUD-MEDIUM-COUNT
+                       WHEN "HIGH"
+                           ADD 1 TO WS-FRAUD-HIGH-COUNT
+                       WHEN OTHER
+                           ADD 1 TO WS-FRAUD-ERROR-COUNT
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       SCAN-LOAN-BOOK.
+           OPEN INPUT LOAN-BOOK-FILE.
+           IF WS-LOAN-BOOK-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-LOAN-BOOK-EOF.
+           PERFORM UNTIL LOAN-BOOK-AT-EOF
+               READ LOAN-BOOK-FILE
+                   AT END
+                       MOVE "Y" TO WS-LOAN-BOOK-EOF
+                   NOT AT END
+                       PERFORM TALLY-LOAN-BOOK-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOAN-BOOK-FILE.
+
+       TALLY-LOAN-BOOK-RECORD.
+           IF LB-STATUS = "ACTIVE"
+               ADD 1 TO WS-ACTIVE-LOAN-COUNT
+               ADD FUNCTION NUMVAL(LB-LOAN-AMOUNT-STR)
+                   TO WS-ACTIVE-LOAN-TOTAL
+           END-IF.
+
+       SCAN-OPEN-CASES.
+           OPEN INPUT CASE-QUEUE-FILE.
+           IF WS-CASE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-CASE-EOF.
+           PERFORM UNTIL CASE-AT-EOF
+               READ CASE-QUEUE-FILE
+                   AT END
+                       MOVE "Y" TO WS-CASE-EOF
+                   NOT AT END
+                       PERFORM CHECK-CASE-DISPOSITION
+               END-READ
+           END-PERFORM.
+
+           CLOSE CASE-QUEUE-FILE.
+
+       CHECK-CASE-DISPOSITION.
+      *> A case counts as open until ANALYST-FEEDBACK has appended a
+      *> disposition for it - scan the (usually much smaller)
+      *> feedback file the same way ANALYST-FEEDBACK itself scans the
+      *> case queue to find one case's original recommendation.
+           MOVE "N" TO WS-FEEDBACK-FOUND.
+           OPEN INPUT FEEDBACK-FILE.
+           IF WS-FEEDBACK-STATUS = "00"
+               MOVE "N" TO WS-FEEDBACK-EOF
+               PERFORM READ-FEEDBACK-RECORD
+                   WITH TEST AFTER
+                   UNTIL FEEDBACK-AT-EOF OR FEEDBACK-MATCH-FOUND
+               CLOSE FEEDBACK-FILE
+           END-IF.
+
+           IF NOT FEEDBACK-MATCH-FOUND
+               ADD 1 TO WS-OPEN-CASE-COUNT
+           END-IF.
+
+       READ-FEEDBACK-RECORD.
+           READ FEEDBACK-FILE
+               AT END
+                   MOVE "Y" TO WS-FEEDBACK-EOF
+               NOT AT END
+                   IF AF-CASE-TIMESTAMP = CQ-TIMESTAMP
+                       AND AF-CUSTOMER-ID = CQ-CUSTOMER-ID
+                       MOVE "Y" TO WS-FEEDBACK-FOUND
+                   END-IF
+           END-READ.
+
+       WRITE-OPS-REPORT.
+           OPEN OUTPUT OPS-REPORT-FILE.
+
+           STRING "DAILY OPERATIONS REPORT - " WS-TODAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE "----------------------------------------"
+               TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE SPACES TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+
+           MOVE "LOAN APPLICATIONS (TODAY)" TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-LOAN-APPROVED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Approved:  " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-LOAN-DECLINED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Declined:  " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE SPACES TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+
+           MOVE "CUSTOMER ACTIVITY (TODAY)" TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-LOOKUP-OK-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Lookups OK:      " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-LOOKUP-FAILED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Lookups failed:  " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-UPDATE-OK-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Updates OK:      " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-UPDATE-REJECTED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Updates rejected:" WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE SPACES TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+
+           MOVE "FRAUD SCREENING (TODAY)" TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-FRAUD-LOW-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  LOW risk:     " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-FRAUD-MEDIUM-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  MEDIUM risk:  " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-FRAUD-HIGH-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  HIGH risk:    " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-FRAUD-REJECTED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Rejected:     " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-FRAUD-ERROR-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  System errors:" WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE SPACES TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+
+           MOVE "LOAN BOOK (CURRENT BALANCE)" TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-ACTIVE-LOAN-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Active loans: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-ACTIVE-LOAN-TOTAL TO WS-AMOUNT-DISPLAY.
+           STRING "  Total on book: $" WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+           MOVE SPACES TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+
+           MOVE "FRAUD CASE QUEUE" TO OPS-REPORT-RECORD.
+           WRITE OPS-REPORT-RECORD.
+           MOVE WS-OPEN-CASE-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Open (undisposed) cases: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO OPS-REPORT-RECORD
+           END-STRING.
+           WRITE OPS-REPORT-RECORD.
+
+           CLOSE OPS-REPORT-FILE.

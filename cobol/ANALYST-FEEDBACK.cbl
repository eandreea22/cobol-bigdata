@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANALYST-FEEDBACK.
+       AUTHOR. Thesis Project.
+
+      *> ANALYST-FEEDBACK.cbl
+      *> Fraud Analyst Case Disposition / Feedback Program
+      *>
+      *> Lets a fraud analyst record the outcome of working a case off
+      *> fraud-case-queue.dat, so the system's REVIEW/DECLINE call can
+      *> be compared against what a human actually decided.
+      *>
+      *> Invocation: ANALYST-FEEDBACK <customer_id> <case_timestamp>
+      *>                              <analyst_id> <decision> <notes>
+      *>   <case_timestamp> must match the transaction timestamp the
+      *>   case was opened under (CQ-TIMESTAMP on fraud-case-queue.dat).
+      *>   <decision> is CONFIRMED or OVERRIDDEN.
+      *>   <notes> is a single blank-delimited token (quote or
+      *>   underscore-join longer commentary at the call site).
+      *> Example: ./analyst-feedback C-00001 2025-01-15T14:30:00
+      *>          A-1001 OVERRIDDEN False_positive_travel
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-QUEUE-FILE ASSIGN TO "fraud-case-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT FEEDBACK-FILE ASSIGN TO "analyst-feedback.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEEDBACK-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASE-QUEUE-FILE.
+           COPY "CASE-QUEUE-REC.cpy".
+
+       FD  FEEDBACK-FILE.
+           COPY "ANALYST-FEEDBACK-REC.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *> Case queue status/scan work fields
+       01  WS-CASE-STATUS                PIC XX VALUE SPACES.
+       01  WS-CASE-EOF                   PIC X VALUE "N".
+           88  CASE-AT-EOF               VALUE "Y".
+       01  WS-CASE-FOUND                 PIC X VALUE "N".
+           88  CASE-WAS-FOUND            VALUE "Y".
+
+      *> Feedback file work fields
+       01  WS-FEEDBACK-STATUS            PIC XX VALUE SPACES.
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-ACTION               PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
+      *> Input parameters
+       01  WS-CUSTOMER-ID                PIC X(10) VALUE SPACES.
+       01  WS-CASE-TIMESTAMP             PIC X(19) VALUE SPACES.
+       01  WS-ANALYST-ID                 PIC X(10) VALUE SPACES.
+       01  WS-DECISION                   PIC X(10) VALUE SPACES.
+       01  WS-NOTES                      PIC X(50) VALUE SPACES.
+
+      *> Full command line and parsing work fields
+       01  WS-FULL-CMDLINE               PIC X(200) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "========================================".
+           DISPLAY "ANALYST FRAUD CASE FEEDBACK".
+           DISPLAY "========================================".
+
+           ACCEPT WS-FULL-CMDLINE FROM COMMAND-LINE.
+           PERFORM PARSE-COMMAND-LINE.
+
+           IF WS-CUSTOMER-ID = SPACES OR WS-CASE-TIMESTAMP = SPACES
+               OR WS-ANALYST-ID = SPACES OR WS-DECISION = SPACES
+               DISPLAY "ERROR: Missing parameters"
+               DISPLAY "Usage: ANALYST-FEEDBACK <customer_id> "
+                   "<case_timestamp> <analyst_id> <decision> <notes>"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-DECISION NOT = "CONFIRMED" AND
+               WS-DECISION NOT = "OVERRIDDEN"
+               DISPLAY "ERROR: decision must be CONFIRMED or "
+                   "OVERRIDDEN"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> Look up the case on the queue so the feedback record captures
+      *> what the system originally recommended, not just the
+      *> analyst's final call.
+           PERFORM FIND-CASE-RECORD.
+
+           IF NOT CASE-WAS-FOUND
+               DISPLAY "ERROR: No matching case on fraud-case-queue.dat"
+                   " for " WS-CUSTOMER-ID " / " WS-CASE-TIMESTAMP
+               MOVE "ANALYST_FEEDBACK" TO WS-AUDIT-ACTION
+               MOVE "REJECTED - CASE_NOT_FOUND" TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM LOG-ANALYST-FEEDBACK.
+
+           DISPLAY "".
+           DISPLAY "Original recommendation: " CQ-RECOMMEND.
+           DISPLAY "Analyst decision:        " WS-DECISION.
+           DISPLAY "Feedback recorded on analyst-feedback.dat".
+           DISPLAY "========================================".
+
+           MOVE "ANALYST_FEEDBACK" TO WS-AUDIT-ACTION.
+           STRING WS-DECISION " - WAS " CQ-RECOMMEND
+               DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+           END-STRING.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       FIND-CASE-RECORD.
+      *> The case queue is a plain append log, so finding a specific
+      *> case means scanning it for the first matching customer id and
+      *> transaction timestamp - the same trade-off the queue itself
+      *> already accepts by not being keyed.
+           MOVE "N" TO WS-CASE-FOUND.
+           OPEN INPUT CASE-QUEUE-FILE.
+           IF WS-CASE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-CASE-EOF.
+           PERFORM READ-CASE-RECORD
+               UNTIL CASE-AT-EOF OR CASE-WAS-FOUND.
+
+           CLOSE CASE-QUEUE-FILE.
+
+       READ-CASE-RECORD.
+           READ CASE-QUEUE-FILE
+               AT END
+                   MOVE "Y" TO WS-CASE-EOF
+               NOT AT END
+                   PERFORM EVALUATE-CASE-RECORD
+           END-READ.
+
+       EVALUATE-CASE-RECORD.
+           IF CQ-CUSTOMER-ID = WS-CUSTOMER-ID
+               AND CQ-TIMESTAMP = WS-CASE-TIMESTAMP
+               MOVE "Y" TO WS-CASE-FOUND
+           END-IF.
+
+       LOG-ANALYST-FEEDBACK.
+           MOVE FUNCTION CURRENT-DATE TO AF-TIMESTAMP.
+           MOVE WS-CASE-TIMESTAMP TO AF-CASE-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO AF-CUSTOMER-ID.
+           MOVE WS-ANALYST-ID TO AF-ANALYST-ID.
+           MOVE CQ-RECOMMEND TO AF-ORIGINAL-RECOMMEND.
+           MOVE WS-DECISION TO AF-ANALYST-DECISION.
+           MOVE WS-NOTES TO AF-NOTES.
+
+           OPEN EXTEND FEEDBACK-FILE.
+           IF WS-FEEDBACK-STATUS = "35"
+               OPEN OUTPUT FEEDBACK-FILE
+           END-IF.
+           WRITE ANALYST-FEEDBACK-RECORD.
+           CLOSE FEEDBACK-FILE.
+
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail
+      *> right before this program exits.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "ANALYST-FEEDBACK" TO AT-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO AT-CUSTOMER-ID.
+           MOVE WS-AUDIT-ACTION TO AT-ACTION.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       PARSE-COMMAND-LINE.
+      *> COMMAND-LINE gives us one blank-delimited string; split it
+      *> into id / case timestamp / analyst id / decision / notes the
+      *> way the header comment and usage message document.
+           UNSTRING WS-FULL-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-CUSTOMER-ID
+                    WS-CASE-TIMESTAMP
+                    WS-ANALYST-ID
+                    WS-DECISION
+                    WS-NOTES
+           END-UNSTRING.

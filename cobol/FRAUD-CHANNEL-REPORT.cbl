@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUD-CHANNEL-REPORT.
+       AUTHOR. Thesis Project.
+
+      *> FRAUD-CHANNEL-REPORT.cbl
+      *> Fraud Score By Channel Batch Report
+      *>
+      *> Scans the transaction history FRAUD-CHECK appends to
+      *> fraud-txn-history.dat and tallies transaction count and
+      *> average fraud score per channel (POS / ATM / WEB / ...), so
+      *> an end-of-day run can show which channel is carrying the
+      *> most risk without grepping the history file by hand.
+      *>
+      *> Invocation: FRAUD-CHANNEL-REPORT
+      *> Example: ./fraud-channel-report
+      *>
+      *> Output: fraud-channel-report.txt
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-HISTORY-FILE ASSIGN TO "fraud-txn-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT CHANNEL-REPORT-FILE
+               ASSIGN TO "fraud-channel-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-HISTORY-FILE.
+           COPY "TXN-HISTORY-REC.cpy".
+
+       FD  CHANNEL-REPORT-FILE.
+       01  CHANNEL-REPORT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *> Transaction history scan work fields
+       01  WS-HISTORY-STATUS              PIC XX VALUE SPACES.
+       01  WS-HISTORY-EOF                 PIC X VALUE "N".
+           88  HISTORY-AT-EOF             VALUE "Y".
+       01  WS-CHANNEL-SCORE               PIC 9(3) VALUE 0.
+
+      *> Per-channel tallies. The channel table is small and fixed, so
+      *> a handful of named counters reads more plainly than an
+      *> indexed table for three rows.
+       01  WS-POS-COUNT                   PIC 9(6) VALUE 0.
+       01  WS-POS-SCORE-SUM                PIC 9(9) VALUE 0.
+       01  WS-ATM-COUNT                   PIC 9(6) VALUE 0.
+       01  WS-ATM-SCORE-SUM                PIC 9(9) VALUE 0.
+       01  WS-WEB-COUNT                   PIC 9(6) VALUE 0.
+       01  WS-WEB-SCORE-SUM                PIC 9(9) VALUE 0.
+       01  WS-OTHER-COUNT                  PIC 9(6) VALUE 0.
+       01  WS-OTHER-SCORE-SUM              PIC 9(9) VALUE 0.
+       01  WS-TOTAL-COUNT                  PIC 9(6) VALUE 0.
+
+      *> Report display work fields
+       01  WS-COUNT-DISPLAY                PIC ZZZ,ZZ9.
+       01  WS-AVG-SCORE                    PIC 9(3) VALUE 0.
+       01  WS-AVG-DISPLAY                  PIC ZZ9.
+
+      *> One channel report line's inputs, filled in before
+      *> PERFORM WRITE-ONE-CHANNEL-LINE.
+       01  WS-LINE-CHANNEL                 PIC X(6) VALUE SPACES.
+       01  WS-LINE-COUNT                   PIC 9(6) VALUE 0.
+       01  WS-LINE-SCORE-SUM               PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "========================================".
+           DISPLAY "FRAUD SCORE BY CHANNEL REPORT".
+           DISPLAY "========================================".
+
+           OPEN INPUT TXN-HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               DISPLAY "No transaction history found - nothing to "
+                   "report."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM SCAN-HISTORY-RECORD
+               UNTIL HISTORY-AT-EOF.
+
+           CLOSE TXN-HISTORY-FILE.
+
+           PERFORM WRITE-CHANNEL-REPORT.
+
+           DISPLAY "Report written to fraud-channel-report.txt".
+           DISPLAY "========================================".
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       SCAN-HISTORY-RECORD.
+           READ TXN-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-HISTORY-EOF
+               NOT AT END
+                   PERFORM TALLY-HISTORY-RECORD
+           END-READ.
+
+       TALLY-HISTORY-RECORD.
+           MOVE FUNCTION NUMVAL(TH-FRAUD-SCORE-STR)
+               TO WS-CHANNEL-SCORE.
+           ADD 1 TO WS-TOTAL-COUNT.
+
+           EVALUATE TH-TXN-CHANNEL
+               WHEN "POS"
+                   ADD 1 TO WS-POS-COUNT
+                   ADD WS-CHANNEL-SCORE TO WS-POS-SCORE-SUM
+               WHEN "ATM"
+                   ADD 1 TO WS-ATM-COUNT
+                   ADD WS-CHANNEL-SCORE TO WS-ATM-SCORE-SUM
+               WHEN "WEB"
+                   ADD 1 TO WS-WEB-COUNT
+                   ADD WS-CHANNEL-SCORE TO WS-WEB-SCORE-SUM
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
+                   ADD WS-CHANNEL-SCORE TO WS-OTHER-SCORE-SUM
+           END-EVALUATE.
+
+       WRITE-CHANNEL-REPORT.
+           OPEN OUTPUT CHANNEL-REPORT-FILE.
+
+           MOVE "FRAUD SCORE BY CHANNEL" TO CHANNEL-REPORT-RECORD.
+           WRITE CHANNEL-REPORT-RECORD.
+           MOVE "----------------------------------------"
+               TO CHANNEL-REPORT-RECORD.
+           WRITE CHANNEL-REPORT-RECORD.
+
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-DISPLAY.
+           STRING "Total transactions screened: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO CHANNEL-REPORT-RECORD
+           END-STRING.
+           WRITE CHANNEL-REPORT-RECORD.
+           MOVE SPACES TO CHANNEL-REPORT-RECORD.
+           WRITE CHANNEL-REPORT-RECORD.
+
+           MOVE "CHANNEL   COUNT     AVG SCORE"
+               TO CHANNEL-REPORT-RECORD.
+           WRITE CHANNEL-REPORT-RECORD.
+
+           MOVE "POS" TO WS-LINE-CHANNEL.
+           MOVE WS-POS-COUNT TO WS-LINE-COUNT.
+           MOVE WS-POS-SCORE-SUM TO WS-LINE-SCORE-SUM.
+           PERFORM WRITE-ONE-CHANNEL-LINE.
+
+           MOVE "ATM" TO WS-LINE-CHANNEL.
+           MOVE WS-ATM-COUNT TO WS-LINE-COUNT.
+           MOVE WS-ATM-SCORE-SUM TO WS-LINE-SCORE-SUM.
+           PERFORM WRITE-ONE-CHANNEL-LINE.
+
+           MOVE "WEB" TO WS-LINE-CHANNEL.
+           MOVE WS-WEB-COUNT TO WS-LINE-COUNT.
+           MOVE WS-WEB-SCORE-SUM TO WS-LINE-SCORE-SUM.
+           PERFORM WRITE-ONE-CHANNEL-LINE.
+
+           MOVE "OTHER" TO WS-LINE-CHANNEL.
+           MOVE WS-OTHER-COUNT TO WS-LINE-COUNT.
+           MOVE WS-OTHER-SCORE-SUM TO WS-LINE-SCORE-SUM.
+           PERFORM WRITE-ONE-CHANNEL-LINE.
+
+           CLOSE CHANNEL-REPORT-FILE.
+
+       WRITE-ONE-CHANNEL-LINE.
+      *> A channel with no transactions yet has nothing to average -
+      *> leave the average at zero rather than dividing by zero.
+           IF WS-LINE-COUNT > 0
+               COMPUTE WS-AVG-SCORE = WS-LINE-SCORE-SUM / WS-LINE-COUNT
+           ELSE
+               MOVE 0 TO WS-AVG-SCORE
+           END-IF.
+
+           MOVE WS-LINE-COUNT TO WS-COUNT-DISPLAY.
+           MOVE WS-AVG-SCORE TO WS-AVG-DISPLAY.
+           STRING WS-LINE-CHANNEL DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               "     " DELIMITED BY SIZE
+               WS-AVG-DISPLAY DELIMITED BY SIZE
+               INTO CHANNEL-REPORT-RECORD
+           END-STRING.
+           WRITE CHANNEL-REPORT-RECORD.

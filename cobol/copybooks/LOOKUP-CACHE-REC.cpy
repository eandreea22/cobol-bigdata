@@ -0,0 +1,22 @@
+      *> LOOKUP-CACHE-REC.cpy
+      *> Same-Day Customer Lookup Cache Record (163 bytes total)
+      *>
+      *> CUSTOMER-LOOKUP appends one of these per completed python
+      *> customer_360.py call and checks it before making another one,
+      *> so a repeat lookup on the same customer later the same day
+      *> reuses the earlier response instead of paying for another
+      *> round trip. The cached bytes are the exact same 145-byte
+      *> response record layout CUSTOMER-REC.cpy defines, so a cache
+      *> hit can be parsed by the same PARSE-RESPONSE-RECORD logic as
+      *> a live one.
+      *>
+      *> Layout:
+      *>   Bytes 1-10:   Customer ID (PIC X(10))
+      *>   Bytes 11-18:  Cache date, YYYYMMDD (PIC X(8))
+      *>   Bytes 19-163: Cached 360 response record (PIC X(145))
+      *> Total: 163 bytes
+
+       01  LOOKUP-CACHE-RECORD.
+           05  LC-CUSTOMER-ID          PIC X(10).
+           05  LC-CACHE-DATE           PIC X(8).
+           05  LC-RAW-RESPONSE         PIC X(145).

@@ -0,0 +1,25 @@
+      *> ADVERSE-ACTION-REC.cpy
+      *> Adverse Action Notice Record (159 bytes total)
+      *>
+      *> LOAN-PROCESS appends one of these to adverse-action-notices.dat
+      *> for every declined application, so compliance has a durable,
+      *> per-applicant record of the notice that was (or is to be)
+      *> mailed, independent of whatever the caller did with the
+      *> on-screen rejection reason.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:    Timestamp (PIC X(21))
+      *>   Bytes 22-31:   Customer ID (PIC X(10))
+      *>   Bytes 32-46:   Loan amount requested (PIC X(15))
+      *>   Bytes 47-49:   Credit score (PIC X(3))
+      *>   Bytes 50-79:   Reject reason code (PIC X(30))
+      *>   Bytes 80-159:  Notice text (PIC X(80))
+      *> Total: 159 bytes
+
+       01  ADVERSE-ACTION-RECORD.
+           05  AA-TIMESTAMP            PIC X(21).
+           05  AA-CUSTOMER-ID          PIC X(10).
+           05  AA-LOAN-AMOUNT-STR      PIC X(15).
+           05  AA-CREDIT-SCORE-STR     PIC X(3).
+           05  AA-REJECT-REASON        PIC X(30).
+           05  AA-NOTICE-TEXT          PIC X(80).

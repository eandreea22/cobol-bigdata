@@ -0,0 +1,28 @@
+      *> ERROR-QUEUE-REC.cpy
+      *> Shared System-Call Error Queue Record (477 bytes total)
+      *>
+      *> CUSTOMER-LOOKUP, FRAUD-CHECK, and LOAN-PROCESS each append one
+      *> of these records whenever the CALL "SYSTEM" hand-off to its
+      *> Python helper exhausts its retry count, so a hung or failing
+      *> subprocess leaves a traceable entry instead of just falling
+      *> through to safe defaults unnoticed.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:    Event timestamp (YYYYMMDDHHMMSSCCCCC)
+      *>   Bytes 22-36:   Program name (PIC X(15))
+      *>   Bytes 37-46:   Customer ID (PIC X(10))
+      *>   Bytes 47-446:  Command that was attempted (PIC X(400) -
+      *>                  sized to FRAUD-CHECK's WS-CMD, the widest of
+      *>                  the three callers' command buffers, so the
+      *>                  full command and redirect target always fit)
+      *>   Byte 447:      Attempts made (PIC 9)
+      *>   Bytes 448-477: Failure detail (PIC X(30))
+      *> Total: 477 bytes
+
+       01  ERROR-QUEUE-RECORD.
+           05  EQ-TIMESTAMP            PIC X(21).
+           05  EQ-PROGRAM-NAME         PIC X(15).
+           05  EQ-CUSTOMER-ID          PIC X(10).
+           05  EQ-COMMAND              PIC X(400).
+           05  EQ-ATTEMPTS             PIC 9.
+           05  EQ-DETAIL               PIC X(30).

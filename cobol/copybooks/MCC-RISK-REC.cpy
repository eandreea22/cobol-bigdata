@@ -0,0 +1,21 @@
+      *> MCC-RISK-REC.cpy
+      *> COBOL-Owned Merchant Category Risk Weight Table Record
+      *> (27 bytes total)
+      *>
+      *> FRAUD-CHECK consults this line-sequential table, keyed by
+      *> merchant category code, to add a risk weight onto the fraud
+      *> score python/fraud_detect.py returned - so ops can flag a
+      *> newly-risky MCC by editing mcc-risk-table.dat instead of
+      *> changing the detection script.
+      *>
+      *> Layout:
+      *>   Bytes 1-4:   Merchant category code (PIC X(4))
+      *>   Bytes 5-7:   Risk weight to add to the fraud score
+      *>                (PIC 9(3), 0-100)
+      *>   Bytes 8-27:  Category name (PIC X(20))
+      *> Total: 27 bytes
+
+       01  MCC-RISK-RECORD.
+           05  MR-MCC-CODE             PIC X(4).
+           05  MR-WEIGHT-STR           PIC X(3).
+           05  MR-CATEGORY-NAME        PIC X(20).

@@ -0,0 +1,22 @@
+      *> RATE-TABLE-REC.cpy
+      *> COBOL-Owned Interest Rate / Credit Tier Table Record
+      *> (21 bytes total)
+      *>
+      *> LOAN-PROCESS consults this line-sequential table, keyed by
+      *> credit-score band, to confirm or override the interest rate
+      *> python/loan_scoring.py returned - so ops can reprice by
+      *> editing loan-rate-table.dat instead of changing the scoring
+      *> script.
+      *>
+      *> Layout:
+      *>   Bytes 1-3:   Credit score band low (PIC 9(3))
+      *>   Bytes 4-6:   Credit score band high (PIC 9(3))
+      *>   Bytes 7-11:  Interest rate (PIC 9V9(4), e.g. "04750" = 4.75%)
+      *>   Bytes 12-21: Credit tier name (PIC X(10))
+      *> Total: 21 bytes
+
+       01  RATE-TABLE-RECORD.
+           05  RT-SCORE-LOW-STR        PIC X(3).
+           05  RT-SCORE-HIGH-STR       PIC X(3).
+           05  RT-RATE-STR             PIC X(5).
+           05  RT-TIER-NAME            PIC X(10).

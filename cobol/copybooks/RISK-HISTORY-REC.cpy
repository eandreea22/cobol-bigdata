@@ -0,0 +1,18 @@
+      *> RISK-HISTORY-REC.cpy
+      *> Customer Risk Score History Record (34 bytes total)
+      *>
+      *> CUSTOMER-LOOKUP appends one of these every time it completes a
+      *> successful lookup, so a customer's risk score trend over time
+      *> can be reconstructed from customer-risk-history.dat instead of
+      *> only ever seeing the latest snapshot.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:  Timestamp (PIC X(21))
+      *>   Bytes 22-31: Customer ID (PIC X(10))
+      *>   Bytes 32-34: Risk score (PIC X(3), 000-999)
+      *> Total: 34 bytes
+
+       01  RISK-HISTORY-RECORD.
+           05  RH-TIMESTAMP            PIC X(21).
+           05  RH-CUSTOMER-ID          PIC X(10).
+           05  RH-RISK-SCORE-STR       PIC X(3).

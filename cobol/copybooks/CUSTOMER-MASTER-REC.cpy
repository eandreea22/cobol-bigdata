@@ -0,0 +1,40 @@
+      *> CUSTOMER-MASTER-REC.cpy
+      *> Customer Master File Record (281 bytes total)
+      *>
+      *> This copybook defines the record layout for the indexed
+      *> CUSTOMER-MASTER file shared by CUSTOMER-LOOKUP and
+      *> CUSTOMER-UPDATE. It combines the contact fields maintained by
+      *> CUSTOMER-UPDATE with the customer-360 fields displayed by
+      *> CUSTOMER-LOOKUP, keyed by customer ID so both programs see the
+      *> same record.
+      *>
+      *> Layout:
+      *>   Bytes 1-10:    Customer ID (PIC X(10), record key)
+      *>   Bytes 11-60:   Customer name (PIC X(50))
+      *>   Bytes 61-160:  Email address (PIC X(100))
+      *>   Bytes 161-210: City (PIC X(50))
+      *>   Bytes 211-222: Account balance (PIC 9(10)V99)
+      *>   Bytes 223-230: Transaction count (PIC 9(8))
+      *>   Bytes 231-240: Average monthly spending (PIC 9(8)V99)
+      *>   Bytes 241-243: Risk score (PIC 9(3), 000-999)
+      *>   Bytes 244-253: Last transaction date (YYYY-MM-DD)
+      *>   Bytes 254-268: Phone number (PIC X(15), optional "+" plus
+      *>                  digits)
+      *>   Bytes 269-278: Postal code (PIC X(10), optional)
+      *>   Bytes 279-281: Country code (PIC X(3), optional ISO-3166
+      *>                  alpha-3, e.g. "ROU")
+      *> Total: 281 bytes
+
+       01  CM-MASTER-RECORD.
+           05  CM-CUSTOMER-ID          PIC X(10).
+           05  CM-CUST-NAME            PIC X(50).
+           05  CM-EMAIL                PIC X(100).
+           05  CM-CITY                 PIC X(50).
+           05  CM-ACCT-BALANCE         PIC 9(10)V99.
+           05  CM-TXN-COUNT            PIC 9(8).
+           05  CM-AVG-MONTHLY          PIC 9(8)V99.
+           05  CM-RISK-SCORE           PIC 9(3).
+           05  CM-LAST-TXN-DATE        PIC X(10).
+           05  CM-PHONE                PIC X(15).
+           05  CM-POSTAL-CODE          PIC X(10).
+           05  CM-COUNTRY              PIC X(3).

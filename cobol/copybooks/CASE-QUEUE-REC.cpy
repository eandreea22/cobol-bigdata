@@ -0,0 +1,25 @@
+      *> CASE-QUEUE-REC.cpy
+      *> Fraud Investigation Case Queue Record (114 bytes total)
+      *>
+      *> FRAUD-CHECK appends one of these to fraud-case-queue.dat for
+      *> every REVIEW or DECLINE recommendation, so an analyst has a
+      *> durable queue to work instead of relying on terminal output.
+      *> ANALYST-FEEDBACK reads this same file back to look up the
+      *> original recommendation for a case an analyst is disposing of.
+      *>
+      *> Layout:
+      *>   Bytes 1-19:   Transaction timestamp (PIC X(19))
+      *>   Bytes 20-29:  Customer ID (PIC X(10))
+      *>   Bytes 30-44:  Transaction amount (PIC X(15))
+      *>   Bytes 45-104: Fraud flags (PIC X(60))
+      *>   Bytes 105-107: Fraud score (PIC X(3))
+      *>   Bytes 108-114: Recommendation (PIC X(7))
+      *> Total: 114 bytes
+
+       01  CASE-QUEUE-RECORD.
+           05  CQ-TIMESTAMP              PIC X(19).
+           05  CQ-CUSTOMER-ID            PIC X(10).
+           05  CQ-TXN-AMOUNT-STR         PIC X(15).
+           05  CQ-FRAUD-FLAGS            PIC X(60).
+           05  CQ-FRAUD-SCORE-STR        PIC X(3).
+           05  CQ-RECOMMEND              PIC X(7).

@@ -0,0 +1,28 @@
+      *> LOAN-BOOK-REC.cpy
+      *> Approved Loan Book Master Record (68 bytes total)
+      *>
+      *> LOAN-PROCESS appends one of these to loan-book-master.dat for
+      *> every approved application, giving the shop a durable ledger
+      *> of loans on the books independent of whatever the scoring
+      *> service returned on the day of origination. Other programs
+      *> (debt-to-income checks, consolidated reporting) read this file
+      *> rather than re-deriving it from the audit trail.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:  Origination timestamp (PIC X(21))
+      *>   Bytes 22-31: Customer ID (PIC X(10))
+      *>   Bytes 32-46: Approved loan amount (PIC X(15))
+      *>   Bytes 47-49: Term in months (PIC X(3))
+      *>   Bytes 50-54: Interest rate (PIC X(5))
+      *>   Bytes 55-58: Purpose code (PIC X(4))
+      *>   Bytes 59-68: Loan status (PIC X(10))
+      *> Total: 68 bytes
+
+       01  LOAN-BOOK-RECORD.
+           05  LB-TIMESTAMP            PIC X(21).
+           05  LB-CUSTOMER-ID          PIC X(10).
+           05  LB-LOAN-AMOUNT-STR      PIC X(15).
+           05  LB-TERM-STR             PIC X(3).
+           05  LB-RATE-STR             PIC X(5).
+           05  LB-PURPOSE-CODE         PIC X(4).
+           05  LB-STATUS               PIC X(10).

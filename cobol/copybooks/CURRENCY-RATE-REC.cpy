@@ -0,0 +1,18 @@
+      *> CURRENCY-RATE-REC.cpy
+      *> COBOL-Owned Currency Conversion Rate Table Record (12 bytes)
+      *>
+      *> LOAN-PROCESS consults this ops-maintained table to convert a
+      *> loan request from the applicant's currency into the USD
+      *> equivalent the scoring service and the interest-rate table
+      *> both operate in, without needing a python/loan_scoring.py
+      *> change every time a rate moves.
+      *>
+      *> Layout:
+      *>   Bytes 1-3:  Currency code (PIC X(3), ISO-4217, e.g. "EUR")
+      *>   Bytes 4-12: Rate to USD (PIC X(9), zero-padded digits for
+      *>               PIC 9(3)V9(6), e.g. "001085000" = 1.085000)
+      *> Total: 12 bytes
+
+       01  CURRENCY-RATE-RECORD.
+           05  FX-CURRENCY-CODE        PIC X(3).
+           05  FX-RATE-TO-USD-STR      PIC X(9).

@@ -0,0 +1,25 @@
+      *> FRAUD-THRESHOLD-REC.cpy
+      *> COBOL-Owned Fraud Score Threshold Table Record (23 bytes total)
+      *>
+      *> FRAUD-CHECK consults this line-sequential table, after every
+      *> weight and bump has already been applied to the fraud score
+      *> (MCC risk, impossible travel, or the fixed score a sanctions
+      *> match fabricates), to have the final word on what risk level
+      *> and recommendation that score maps to - so ops can tighten or
+      *> loosen the bands by editing fraud-score-thresholds.dat instead
+      *> of waiting on a change to python/fraud_detect.py.
+      *>
+      *> Layout:
+      *>   Bytes 1-3:   Band low score, inclusive (PIC 9(3), 000-100)
+      *>   Bytes 4-6:   Band high score, inclusive (PIC 9(3), 000-100)
+      *>   Bytes 7-12:  Risk level (PIC X(6))
+      *>   Bytes 13-19: Recommendation (PIC X(7))
+      *>   Bytes 20-23: FILLER, reserved
+      *> Total: 23 bytes
+
+       01  FRAUD-THRESHOLD-RECORD.
+           05  FT-LOW-SCORE-STR        PIC X(3).
+           05  FT-HIGH-SCORE-STR       PIC X(3).
+           05  FT-RISK-LEVEL           PIC X(6).
+           05  FT-RECOMMEND            PIC X(7).
+           05  FILLER                  PIC X(4).

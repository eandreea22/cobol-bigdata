@@ -0,0 +1,28 @@
+      *> TXN-HISTORY-REC.cpy
+      *> Fraud Transaction History Record (74 bytes total)
+      *>
+      *> FRAUD-CHECK appends one of these per screened transaction to
+      *> fraud-txn-history.dat, both to feed its own same-day velocity
+      *> check and impossible-travel check, and for other programs
+      *> (per-channel reporting) to scan without re-deriving history
+      *> from the audit trail.
+      *>
+      *> Layout:
+      *>   Bytes 1-10:  Customer ID (PIC X(10))
+      *>   Bytes 11-25: Transaction amount (PIC X(15))
+      *>   Bytes 26-29: Merchant category code (PIC X(4))
+      *>   Bytes 30-48: Transaction timestamp (PIC X(19))
+      *>   Bytes 49-51: Transaction channel (PIC X(3))
+      *>   Bytes 52-71: Transaction location (PIC X(20))
+      *>   Bytes 72-74: Fraud score, post-MCC/travel weighting
+      *>                (PIC X(3), 0-100, zero-padded)
+      *> Total: 74 bytes
+
+       01  TXN-HISTORY-RECORD.
+           05  TH-CUSTOMER-ID            PIC X(10).
+           05  TH-TXN-AMOUNT-STR         PIC X(15).
+           05  TH-MERCHANT-CAT           PIC X(4).
+           05  TH-TXN-TIMESTAMP          PIC X(19).
+           05  TH-TXN-CHANNEL            PIC X(3).
+           05  TH-TXN-LOCATION           PIC X(20).
+           05  TH-FRAUD-SCORE-STR        PIC X(3).

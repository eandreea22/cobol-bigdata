@@ -0,0 +1,22 @@
+      *> AUDIT-REC.cpy
+      *> Shared Audit Trail Record (100 bytes total)
+      *>
+      *> Every program in the suite appends one of these records to
+      *> AUDIT-TRAIL-FILE right before STOP RUN, so lookups, updates,
+      *> and fraud/loan decisions all land in one compliance trail
+      *> instead of scrolling off the terminal.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:   Event timestamp (YYYYMMDDHHMMSSCCCCC)
+      *>   Bytes 22-36:  Program name (PIC X(15))
+      *>   Bytes 37-46:  Customer ID (PIC X(10))
+      *>   Bytes 47-66:  Action (PIC X(20))
+      *>   Bytes 67-100: Outcome (PIC X(34))
+      *> Total: 100 bytes
+
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-TIMESTAMP            PIC X(21).
+           05  AT-PROGRAM-NAME         PIC X(15).
+           05  AT-CUSTOMER-ID          PIC X(10).
+           05  AT-ACTION               PIC X(20).
+           05  AT-OUTCOME              PIC X(34).

@@ -0,0 +1,18 @@
+      *> SANCTIONS-REC.cpy
+      *> COBOL-Owned Sanctions/Watchlist Table Record (60 bytes total)
+      *>
+      *> FRAUD-CHECK scans this line-sequential table, keyed by
+      *> customer ID, before ever calling out to
+      *> python/fraud_detect.py - a match short-circuits straight to
+      *> a HIGH-risk DECLINE outcome, so ops can block a customer by
+      *> editing sanctions-watchlist.dat instead of waiting on a
+      *> scoring-service change.
+      *>
+      *> Layout:
+      *>   Bytes 1-10:  Customer ID (PIC X(10))
+      *>   Bytes 11-60: Listing reason (PIC X(50))
+      *> Total: 60 bytes
+
+       01  SANCTIONS-RECORD.
+           05  SL-CUSTOMER-ID          PIC X(10).
+           05  SL-REASON               PIC X(50).

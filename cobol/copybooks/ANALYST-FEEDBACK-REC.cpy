@@ -0,0 +1,30 @@
+      *> ANALYST-FEEDBACK-REC.cpy
+      *> Analyst Fraud Recommendation Feedback Record (127 bytes total)
+      *>
+      *> ANALYST-FEEDBACK appends one of these to analyst-feedback.dat
+      *> whenever a fraud analyst disposes of a case from
+      *> fraud-case-queue.dat, so the system's REVIEW/DECLINE call can
+      *> be compared against what a human actually decided - useful
+      *> both as a compliance record and as future tuning input for
+      *> the scoring service and the COBOL-owned MCC risk table.
+      *>
+      *> Layout:
+      *>   Bytes 1-21:   Feedback timestamp (PIC X(21))
+      *>   Bytes 22-40:  Original transaction timestamp (PIC X(19),
+      *>                 matches CQ-TIMESTAMP on the case queue)
+      *>   Bytes 41-50:  Customer ID (PIC X(10))
+      *>   Bytes 51-60:  Analyst ID (PIC X(10))
+      *>   Bytes 61-67:  Original recommendation (PIC X(7))
+      *>   Bytes 68-77:  Analyst decision (PIC X(10), CONFIRMED or
+      *>                 OVERRIDDEN)
+      *>   Bytes 78-127: Analyst notes (PIC X(50))
+      *> Total: 127 bytes
+
+       01  ANALYST-FEEDBACK-RECORD.
+           05  AF-TIMESTAMP            PIC X(21).
+           05  AF-CASE-TIMESTAMP       PIC X(19).
+           05  AF-CUSTOMER-ID          PIC X(10).
+           05  AF-ANALYST-ID           PIC X(10).
+           05  AF-ORIGINAL-RECOMMEND   PIC X(7).
+           05  AF-ANALYST-DECISION     PIC X(10).
+           05  AF-NOTES                PIC X(50).

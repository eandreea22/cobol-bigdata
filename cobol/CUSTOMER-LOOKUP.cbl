@@ -12,6 +12,18 @@
       *> Invocation: CUSTOMER-LOOKUP <customer_id>
       *> Example: ./customer-lookup C-00001
       *>
+      *> Batch mode: CUSTOMER-LOOKUP -BATCH <id-file>
+      *> Example: ./customer-lookup -BATCH portfolio-ids.txt
+      *>   Reads a line-sequential file of customer IDs (one per line)
+      *>   and writes one columnar report line per customer instead of
+      *>   requiring the program to be relaunched for each ID.
+      *>
+      *> Export mode: CUSTOMER-LOOKUP -EXPORT <CSV|JSON> <customer_id>
+      *> Example: ./customer-lookup -EXPORT CSV C-00001
+      *>   Looks up one customer and writes the profile to
+      *>   customer-lookup-export.csv or .json for downstream systems
+      *>   that cannot consume the console display format.
+      *>
       *> IPC Pattern:
       *>   1. CALL "SYSTEM" invokes python/customer_360.py via subprocess
       *>   2. Python writes 145-byte record to /tmp/cust-response.dat
@@ -25,18 +37,135 @@
            SELECT RESPONSE-FILE ASSIGN TO "cust-response.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CM-CUST-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-EMAIL WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ID-FILE ASSIGN TO WS-ID-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ID-FILE-STATUS.
+
+           SELECT BATCH-REPORT-FILE
+               ASSIGN TO "customer-lookup-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ERROR-QUEUE-FILE ASSIGN TO "system-error-queue.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT RISK-HISTORY-FILE
+               ASSIGN TO "customer-risk-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RISK-HISTORY-STATUS.
+
+           SELECT LOOKUP-CACHE-FILE
+               ASSIGN TO "customer-lookup-cache.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RESPONSE-FILE.
        01  RESPONSE-RECORD               PIC X(146).
 
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       FD  RISK-HISTORY-FILE.
+           COPY "RISK-HISTORY-REC.cpy".
+
+       FD  ERROR-QUEUE-FILE.
+           COPY "ERROR-QUEUE-REC.cpy".
+
+       FD  LOOKUP-CACHE-FILE.
+           COPY "LOOKUP-CACHE-REC.cpy".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTOMER-MASTER-REC.cpy".
+
+       FD  ID-FILE.
+       01  ID-FILE-RECORD                PIC X(10).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD           PIC X(120).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD                 PIC X(200).
+
        WORKING-STORAGE SECTION.
       *> Include copybook for response record structure
            COPY "CUSTOMER-REC.cpy".
 
+      *> Customer master file status
+       01  WS-MASTER-STATUS              PIC XX VALUE SPACES.
+
+      *> Batch mode work fields
+       01  WS-FULL-CMDLINE               PIC X(200) VALUE SPACES.
+       01  WS-MODE-FLAG                  PIC X(7) VALUE SPACES.
+       01  WS-ID-FILENAME                PIC X(200) VALUE SPACES.
+       01  WS-ID-FILE-STATUS             PIC XX VALUE SPACES.
+       01  WS-BATCH-EOF                  PIC X VALUE "N".
+           88  BATCH-AT-EOF              VALUE "Y".
+       01  WS-LOOKUP-FAILED              PIC X VALUE "N".
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-ACTION               PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
+      *> Risk-score history work fields
+       01  WS-RISK-HISTORY-STATUS        PIC XX VALUE SPACES.
+       01  WS-RISK-HISTORY-EOF           PIC X VALUE "N".
+           88  RISK-HISTORY-AT-EOF       VALUE "Y".
+       01  WS-TREND-SCORE-COUNT          PIC 9 VALUE 0.
+       01  WS-TREND-SCORES.
+           05  WS-TREND-SCORE            PIC X(3) OCCURS 3 TIMES
+                                          VALUE SPACES.
+
+      *> System-call timeout/retry work fields
+       01  WS-ERROR-STATUS               PIC XX VALUE SPACES.
+       01  WS-SYS-ATTEMPT                PIC 9 VALUE 0.
+       01  WS-SYS-MAX-ATTEMPTS           PIC 9 VALUE 3.
+       01  WS-SYS-SUCCESS                PIC X VALUE "N".
+           88  SYS-CALL-OK               VALUE "Y".
+
       *> Input parameters
        01  WS-CUSTOMER-ID                PIC X(10) VALUE SPACES.
 
+      *> Export mode work fields
+       01  WS-EXPORT-FILENAME            PIC X(200) VALUE SPACES.
+       01  WS-EXPORT-FORMAT              PIC X(4) VALUE SPACES.
+
+      *> Customer segment/tier work fields
+       01  WS-VIP-BALANCE-MIN            PIC 9(10)V99 VALUE 100000.00.
+       01  WS-PREMIUM-BALANCE-MIN        PIC 9(10)V99 VALUE 25000.00.
+
+      *> Same-day lookup cache work fields
+       01  WS-CACHE-STATUS               PIC XX VALUE SPACES.
+       01  WS-CACHE-EOF                  PIC X VALUE "N".
+           88  CACHE-AT-EOF              VALUE "Y".
+       01  WS-CACHE-HIT                  PIC X VALUE "N".
+           88  CACHE-WAS-HIT             VALUE "Y".
+       01  WS-TODAY-DATE                 PIC X(8) VALUE SPACES.
+
+      *> Partial-name search work fields
+       01  WS-NAME-FRAGMENT              PIC X(50) VALUE SPACES.
+       01  WS-FRAGMENT-LEN               PIC 9(4) VALUE 0.
+       01  WS-MATCH-COUNT                PIC 9(4) VALUE 0.
+       01  WS-MASTER-EOF                 PIC X VALUE "N".
+           88  MASTER-AT-EOF             VALUE "Y".
+
       *> Command line and execution
        01  WS-CMD                        PIC X(300) VALUE SPACES.
        01  WS-CMD-RESULT                 PIC 9(4) VALUE 0.
@@ -61,22 +190,208 @@
            DISPLAY "CUSTOMER 360° LOOKUP".
            DISPLAY "========================================".
 
-      *> Accept customer ID from command line
-           ACCEPT WS-CUSTOMER-ID FROM COMMAND-LINE.
+      *> Accept the full command line to detect batch mode
+           ACCEPT WS-FULL-CMDLINE FROM COMMAND-LINE.
+           UNSTRING WS-FULL-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-MODE-FLAG WS-ID-FILENAME
+           END-UNSTRING.
+
+      *> BATCH-LOOKUP, EXPORT-LOOKUP and NAME-SEARCH each set
+      *> RETURN-CODE to 1 on their own failure paths, so it is left
+      *> alone here rather than being unconditionally reset to 0 -
+      *> RETURN-CODE otherwise stays at its GnuCOBOL-provided default
+      *> of 0 for the success path.
+           IF WS-MODE-FLAG = "-BATCH"
+               PERFORM BATCH-LOOKUP
+               STOP RUN
+           END-IF.
+
+           IF WS-MODE-FLAG = "-EXPORT"
+               PERFORM EXPORT-LOOKUP
+               STOP RUN
+           END-IF.
+
+      *> Name-search mode: everything after "-NAME " is the fragment,
+      *> since a call-center rep's partial spelling may hold more than
+      *> one blank-delimited token.
+           IF WS-MODE-FLAG = "-NAME"
+               MOVE FUNCTION TRIM(WS-FULL-CMDLINE(7:194))
+                   TO WS-NAME-FRAGMENT
+               PERFORM NAME-SEARCH
+               STOP RUN
+           END-IF.
+
+      *> Single-customer mode: the first token is the customer ID
+           MOVE WS-FULL-CMDLINE(1:10) TO WS-CUSTOMER-ID.
 
       *> Validate input
            IF WS-CUSTOMER-ID = SPACES
                DISPLAY "ERROR: Missing customer ID"
                DISPLAY "Usage: CUSTOMER-LOOKUP <customer_id>"
+               DISPLAY "       CUSTOMER-LOOKUP -BATCH <id-file>"
+               DISPLAY "       CUSTOMER-LOOKUP -NAME <name-fragment>"
+               DISPLAY "       CUSTOMER-LOOKUP -EXPORT <CSV|JSON> "
+                   "<customer_id>"
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-      *> Build command to invoke Python script
-      *> Windows-compatible: python script > file 2>nul
-      *> (Note: timeout not used for Windows compatibility)
+           MOVE "N" TO WS-LOOKUP-FAILED.
+           PERFORM ONE-CUSTOMER-LOOKUP.
+
+           MOVE "CUSTOMER_LOOKUP" TO WS-AUDIT-ACTION.
+           IF WS-LOOKUP-FAILED = "Y"
+               MOVE "FAILED" TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM DISPLAY-CUSTOMER-RESULTS.
+
+           MOVE "SUCCESS" TO WS-AUDIT-OUTCOME.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail
+      *> right before this program exits.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "CUSTOMER-LOOKUP" TO AT-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO AT-CUSTOMER-ID.
+           MOVE WS-AUDIT-ACTION TO AT-ACTION.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       BATCH-LOOKUP.
+           IF WS-ID-FILENAME = SPACES
+               DISPLAY "ERROR: Missing batch id file"
+               DISPLAY "Usage: CUSTOMER-LOOKUP -BATCH <id-file>"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT ID-FILE.
+           IF WS-ID-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open id file " WS-ID-FILENAME
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           STRING "CUSTOMER ID  NAME" DELIMITED BY SIZE
+               "                                "
+               DELIMITED BY SIZE
+               "BALANCE       TXNS     RISK   SEGMENT"
+               DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           END-STRING.
+           WRITE BATCH-REPORT-RECORD.
+
+           MOVE "N" TO WS-BATCH-EOF.
+           PERFORM UNTIL BATCH-AT-EOF
+               READ ID-FILE INTO ID-FILE-RECORD
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       PERFORM PROCESS-BATCH-ID
+               END-READ
+           END-PERFORM.
+
+           CLOSE ID-FILE.
+           CLOSE BATCH-REPORT-FILE.
+
+           DISPLAY "Batch complete. Report: "
+               "customer-lookup-report.txt".
+
+       PROCESS-BATCH-ID.
+           MOVE SPACES TO WS-CUSTOMER-ID.
+           MOVE ID-FILE-RECORD TO WS-CUSTOMER-ID.
+           IF WS-CUSTOMER-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-LOOKUP-FAILED.
+           PERFORM ONE-CUSTOMER-LOOKUP.
+
+           MOVE "CUSTOMER_LOOKUP" TO WS-AUDIT-ACTION.
+           IF WS-LOOKUP-FAILED = "Y"
+               MOVE "FAILED" TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "SUCCESS" TO WS-AUDIT-OUTCOME
+           END-IF.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           IF WS-LOOKUP-FAILED = "Y"
+               STRING WS-CUSTOMER-ID DELIMITED BY SIZE
+                   "   *** LOOKUP FAILED ***" DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+               END-STRING
+               WRITE BATCH-REPORT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           STRING WS-CUSTOMER-ID DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               CR-CUST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CR-ACCT-BALANCE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CR-TXN-COUNT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CR-RISK-SCORE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(CR-RESERVED) DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           END-STRING.
+           WRITE BATCH-REPORT-RECORD.
+
+       ONE-CUSTOMER-LOOKUP.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           MOVE "N" TO WS-LOOKUP-FAILED.
+
+      *> A cache hit means this same customer was already looked up
+      *> earlier today - reuse that response instead of paying for
+      *> another round trip to python/customer_360.py.
+           PERFORM CHECK-LOOKUP-CACHE.
+
+           IF NOT CACHE-WAS-HIT
+               PERFORM CALL-CUSTOMER-360-SERVICE
+               IF WS-LOOKUP-FAILED = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM WRITE-LOOKUP-CACHE-ENTRY
+           END-IF.
+
+      *> Overlay any change an operator made through CUSTOMER-UPDATE
+      *> so the two programs show one consistent customer record.
+           PERFORM MERGE-CUSTOMER-MASTER.
+
+      *> Bucket the customer into a segment/tier now that the balance
+      *> is final, so every consumer of this response (display,
+      *> export, batch report) sees the same value.
+           PERFORM ASSIGN-CUSTOMER-SEGMENT.
+
+      *> Record this run's risk score in the customer's trend history,
+      *> so a series of lookups over time can show whether a customer
+      *> is drifting toward higher risk instead of only ever exposing
+      *> the latest snapshot.
+           PERFORM LOG-RISK-HISTORY.
+
+       CALL-CUSTOMER-360-SERVICE.
+      *> Build command to invoke Python script, enforced by the shell
+      *> "timeout" utility so a hung script cannot hang this program
+      *> indefinitely (exit code 124).
            STRING
-               "python python/customer_360.py "
+               "timeout 5 python python/customer_360.py "
                DELIMITED BY SIZE
                WS-CUSTOMER-ID DELIMITED BY SPACE
                " > cust-response.dat 2>nul"
@@ -84,21 +399,19 @@
                INTO WS-CMD
            END-STRING.
 
-      *> Execute Python script via system call
-           DISPLAY "Calling: " WS-CMD.
-           CALL "SYSTEM" USING WS-CMD.
-           MOVE RETURN-CODE TO WS-CMD-RESULT.
+      *> Execute Python script via system call, retrying a bounded
+      *> number of times if the timed call fails or times out.
+           MOVE 0 TO WS-SYS-ATTEMPT.
+           MOVE "N" TO WS-SYS-SUCCESS.
+           PERFORM EXECUTE-LOOKUP-CALL WITH TEST AFTER
+               UNTIL SYS-CALL-OK
+               OR WS-SYS-ATTEMPT >= WS-SYS-MAX-ATTEMPTS.
 
-           IF WS-CMD-RESULT NOT = 0
-               IF WS-CMD-RESULT = 124
-                   DISPLAY "ERROR: Request timeout (>5 seconds)"
-               ELSE
-                   DISPLAY "ERROR: Python script failed (code "
-                       WS-CMD-RESULT ")"
-               END-IF
+           IF NOT SYS-CALL-OK
+               PERFORM LOG-SYSTEM-ERROR
                PERFORM SHOW-SAFE-DEFAULTS
-               MOVE 1 TO RETURN-CODE
-               STOP RUN
+               MOVE "Y" TO WS-LOOKUP-FAILED
+               EXIT PARAGRAPH
            END-IF.
 
       *> Open response file and read record
@@ -109,8 +422,8 @@
                    DISPLAY "ERROR: No response from Python script"
                    CLOSE RESPONSE-FILE
                    PERFORM SHOW-SAFE-DEFAULTS
-                   MOVE 1 TO RETURN-CODE
-                   STOP RUN
+                   MOVE "Y" TO WS-LOOKUP-FAILED
+                   EXIT PARAGRAPH
                NOT AT END
                    CONTINUE
            END-READ.
@@ -125,23 +438,352 @@
            IF FUNCTION NUMVAL(CR-RETURN-CODE-STR) = 1
                DISPLAY ""
                DISPLAY ">>> Customer not found: " WS-CUSTOMER-ID
-               MOVE 1 TO RETURN-CODE
-               STOP RUN
+               MOVE "Y" TO WS-LOOKUP-FAILED
+               EXIT PARAGRAPH
            END-IF.
 
            IF FUNCTION NUMVAL(CR-RETURN-CODE-STR) = 99
                DISPLAY ""
                DISPLAY ">>> ERROR: Python script returned error code"
                PERFORM SHOW-SAFE-DEFAULTS
+               MOVE "Y" TO WS-LOOKUP-FAILED
+               EXIT PARAGRAPH
+           END-IF.
+
+       LOG-RISK-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO RH-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO RH-CUSTOMER-ID.
+           MOVE CR-RISK-SCORE TO RH-RISK-SCORE-STR.
+
+           OPEN EXTEND RISK-HISTORY-FILE.
+           IF WS-RISK-HISTORY-STATUS = "35"
+               OPEN OUTPUT RISK-HISTORY-FILE
+           END-IF.
+           WRITE RISK-HISTORY-RECORD.
+           CLOSE RISK-HISTORY-FILE.
+
+       CHECK-LOOKUP-CACHE.
+      *> Scan the cache for an entry on this customer from today. A
+      *> missing cache file, or no match, is simply a cache miss -
+      *> not an error - so the lookup falls through to a live call.
+           MOVE "N" TO WS-CACHE-HIT.
+           OPEN INPUT LOOKUP-CACHE-FILE.
+           IF WS-CACHE-STATUS = "00"
+               MOVE "N" TO WS-CACHE-EOF
+               PERFORM READ-LOOKUP-CACHE-RECORD
+                   WITH TEST AFTER
+                   UNTIL CACHE-AT-EOF OR CACHE-WAS-HIT
+               CLOSE LOOKUP-CACHE-FILE
+           END-IF.
+
+           IF CACHE-WAS-HIT
+               MOVE LC-RAW-RESPONSE TO WS-RAW-CUST-RESPONSE
+               PERFORM PARSE-RESPONSE-RECORD
+           END-IF.
+
+       READ-LOOKUP-CACHE-RECORD.
+           READ LOOKUP-CACHE-FILE
+               AT END
+                   MOVE "Y" TO WS-CACHE-EOF
+               NOT AT END
+                   IF LC-CUSTOMER-ID = WS-CUSTOMER-ID
+                       AND LC-CACHE-DATE = WS-TODAY-DATE
+                       MOVE "Y" TO WS-CACHE-HIT
+                   END-IF
+           END-READ.
+
+       WRITE-LOOKUP-CACHE-ENTRY.
+      *> Append today's fresh response so a later lookup on the same
+      *> customer this same day can be served from cache instead of
+      *> invoking python/customer_360.py again.
+           MOVE WS-CUSTOMER-ID TO LC-CUSTOMER-ID.
+           MOVE WS-TODAY-DATE TO LC-CACHE-DATE.
+           MOVE WS-RAW-CUST-RESPONSE TO LC-RAW-RESPONSE.
+
+           OPEN EXTEND LOOKUP-CACHE-FILE.
+           IF WS-CACHE-STATUS = "35"
+               OPEN OUTPUT LOOKUP-CACHE-FILE
+           END-IF.
+           WRITE LOOKUP-CACHE-RECORD.
+           CLOSE LOOKUP-CACHE-FILE.
+
+       BUILD-RISK-SCORE-TREND.
+      *> Scan the full risk-score history for this customer and keep
+      *> the last three scores seen, so DISPLAY-CUSTOMER-RESULTS can
+      *> show a trend instead of only the score just looked up. The
+      *> file is written in chronological append order, so a single
+      *> forward scan that shifts the table left on every match leaves
+      *> WS-TREND-SCORE(3) as the most recent entry when the scan ends.
+           MOVE 0 TO WS-TREND-SCORE-COUNT.
+           MOVE SPACES TO WS-TREND-SCORES.
+
+           OPEN INPUT RISK-HISTORY-FILE.
+           IF WS-RISK-HISTORY-STATUS = "00"
+               MOVE "N" TO WS-RISK-HISTORY-EOF
+               PERFORM READ-RISK-HISTORY-RECORD
+                   WITH TEST AFTER
+                   UNTIL RISK-HISTORY-AT-EOF
+               CLOSE RISK-HISTORY-FILE
+           END-IF.
+
+       READ-RISK-HISTORY-RECORD.
+           READ RISK-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-RISK-HISTORY-EOF
+               NOT AT END
+                   IF RH-CUSTOMER-ID = WS-CUSTOMER-ID
+                       MOVE WS-TREND-SCORE(2) TO WS-TREND-SCORE(1)
+                       MOVE WS-TREND-SCORE(3) TO WS-TREND-SCORE(2)
+                       MOVE RH-RISK-SCORE-STR TO WS-TREND-SCORE(3)
+                       IF WS-TREND-SCORE-COUNT < 3
+                           ADD 1 TO WS-TREND-SCORE-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       NAME-SEARCH.
+      *> Let a call-center rep who only has a name or a partial
+      *> spelling find the customer ID(s) it could belong to, by
+      *> prefix-scanning the master file's alternate name index
+      *> instead of requiring an exact WS-CUSTOMER-ID up front.
+           IF WS-NAME-FRAGMENT = SPACES
+               DISPLAY "ERROR: Missing name fragment"
+               DISPLAY "Usage: CUSTOMER-LOOKUP -NAME <name-fragment>"
                MOVE 1 TO RETURN-CODE
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF.
 
-      *> Display results
-           PERFORM DISPLAY-CUSTOMER-RESULTS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-FRAGMENT))
+               TO WS-FRAGMENT-LEN.
+           MOVE 0 TO WS-MATCH-COUNT.
 
-           MOVE 0 TO RETURN-CODE.
-           STOP RUN.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open customer master"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO CM-CUST-NAME.
+           MOVE WS-NAME-FRAGMENT TO CM-CUST-NAME.
+           START CUSTOMER-MASTER-FILE KEY IS NOT LESS THAN CM-CUST-NAME
+               INVALID KEY CONTINUE
+           END-START.
+
+           DISPLAY "".
+           DISPLAY "CUSTOMERS MATCHING '"
+               FUNCTION TRIM(WS-NAME-FRAGMENT) "'".
+           DISPLAY "----------------------------------------".
+
+           IF WS-MASTER-STATUS = "00"
+               MOVE "N" TO WS-MASTER-EOF
+               PERFORM UNTIL MASTER-AT-EOF
+                   READ CUSTOMER-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-MASTER-EOF
+                       NOT AT END
+                           PERFORM EVALUATE-NAME-MATCH
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No matches found."
+           END-IF.
+           DISPLAY "========================================".
+
+       EVALUATE-NAME-MATCH.
+      *> The alternate index is sorted by name, so the first record
+      *> whose name no longer shares the fragment's prefix means every
+      *> remaining record is past the match as well - stop right there.
+           IF CM-CUST-NAME(1:WS-FRAGMENT-LEN) NOT =
+                   WS-NAME-FRAGMENT(1:WS-FRAGMENT-LEN)
+               MOVE "Y" TO WS-MASTER-EOF
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-MATCH-COUNT.
+           DISPLAY "  " CM-CUSTOMER-ID "  " CM-CUST-NAME.
+
+       EXPORT-LOOKUP.
+      *> Everything after "-EXPORT " is "<format> <customer_id>", the
+      *> same way "-NAME " takes everything after it as the fragment.
+           UNSTRING WS-FULL-CMDLINE(9:192) DELIMITED BY ALL SPACES
+               INTO WS-EXPORT-FORMAT WS-CUSTOMER-ID
+           END-UNSTRING.
+
+           IF WS-EXPORT-FORMAT NOT = "CSV" AND
+                   WS-EXPORT-FORMAT NOT = "JSON"
+               DISPLAY "ERROR: Export format must be CSV or JSON"
+               DISPLAY "Usage: CUSTOMER-LOOKUP -EXPORT <CSV|JSON> "
+                   "<customer_id>"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CUSTOMER-ID = SPACES
+               DISPLAY "ERROR: Missing customer ID"
+               DISPLAY "Usage: CUSTOMER-LOOKUP -EXPORT <CSV|JSON> "
+                   "<customer_id>"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-LOOKUP-FAILED.
+           PERFORM ONE-CUSTOMER-LOOKUP.
+
+           MOVE "CUSTOMER_LOOKUP" TO WS-AUDIT-ACTION.
+           IF WS-LOOKUP-FAILED = "Y"
+               MOVE "FAILED" TO WS-AUDIT-OUTCOME
+               PERFORM LOG-AUDIT-TRAIL
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-EXPORT-FORMAT = "CSV"
+               MOVE "customer-lookup-export.csv" TO WS-EXPORT-FILENAME
+               PERFORM WRITE-EXPORT-CSV
+           ELSE
+               MOVE "customer-lookup-export.json"
+                   TO WS-EXPORT-FILENAME
+               PERFORM WRITE-EXPORT-JSON
+           END-IF.
+
+           MOVE "SUCCESS" TO WS-AUDIT-OUTCOME.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           DISPLAY "Customer exported to " WS-EXPORT-FILENAME.
+
+       WRITE-EXPORT-CSV.
+           OPEN OUTPUT EXPORT-FILE.
+           STRING "customer_id,name,balance,txn_count,avg_monthly,"
+               "risk_score,last_txn_date,segment"
+               DELIMITED BY SIZE INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+           STRING
+               FUNCTION TRIM(WS-CUSTOMER-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CR-CUST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CR-ACCT-BALANCE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CR-TXN-COUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CR-AVG-MONTHLY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CR-RISK-SCORE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CR-LAST-TXN-DATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CR-RESERVED) DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+           CLOSE EXPORT-FILE.
+
+       WRITE-EXPORT-JSON.
+           OPEN OUTPUT EXPORT-FILE.
+           STRING
+               "{" DELIMITED BY SIZE
+               '"customer_id":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CUSTOMER-ID) DELIMITED BY SIZE
+               '","name":"' DELIMITED BY SIZE
+               FUNCTION TRIM(CR-CUST-NAME) DELIMITED BY SIZE
+               '","balance":' DELIMITED BY SIZE
+               CR-ACCT-BALANCE DELIMITED BY SIZE
+               ',"txn_count":' DELIMITED BY SIZE
+               CR-TXN-COUNT DELIMITED BY SIZE
+               ',"avg_monthly":' DELIMITED BY SIZE
+               CR-AVG-MONTHLY DELIMITED BY SIZE
+               ',"risk_score":' DELIMITED BY SIZE
+               CR-RISK-SCORE DELIMITED BY SIZE
+               ',"last_txn_date":"' DELIMITED BY SIZE
+               CR-LAST-TXN-DATE DELIMITED BY SIZE
+               '","segment":"' DELIMITED BY SIZE
+               FUNCTION TRIM(CR-RESERVED) DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+           CLOSE EXPORT-FILE.
+
+       EXECUTE-LOOKUP-CALL.
+      *> One attempt at the timed subprocess call. WS-CMD-RESULT 124
+      *> means the "timeout" wrapper killed a hung script.
+           ADD 1 TO WS-SYS-ATTEMPT.
+           DISPLAY "Calling (attempt " WS-SYS-ATTEMPT "): " WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
+
+           IF WS-CMD-RESULT = 0
+               MOVE "Y" TO WS-SYS-SUCCESS
+           ELSE
+               IF WS-CMD-RESULT = 124
+                   DISPLAY "WARNING: lookup attempt " WS-SYS-ATTEMPT
+                       " timed out after 5 seconds"
+               ELSE
+                   DISPLAY "WARNING: lookup attempt " WS-SYS-ATTEMPT
+                       " failed (code " WS-CMD-RESULT ")"
+               END-IF
+           END-IF.
+
+       LOG-SYSTEM-ERROR.
+      *> Retries exhausted - leave a traceable record instead of just
+      *> falling through to safe defaults unnoticed.
+           MOVE FUNCTION CURRENT-DATE TO EQ-TIMESTAMP.
+           MOVE "CUSTOMER-LOOKUP" TO EQ-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO EQ-CUSTOMER-ID.
+           MOVE WS-CMD TO EQ-COMMAND.
+           MOVE WS-SYS-ATTEMPT TO EQ-ATTEMPTS.
+           IF WS-CMD-RESULT = 124
+               MOVE "TIMEOUT" TO EQ-DETAIL
+           ELSE
+               MOVE "SCRIPT_FAILED" TO EQ-DETAIL
+           END-IF.
+
+           OPEN EXTEND ERROR-QUEUE-FILE.
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT ERROR-QUEUE-FILE
+           END-IF.
+           WRITE ERROR-QUEUE-RECORD.
+           CLOSE ERROR-QUEUE-FILE.
+
+       MERGE-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO CM-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+
+           IF WS-MASTER-STATUS = "00"
+               MOVE CM-CUST-NAME TO CR-CUST-NAME
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       ASSIGN-CUSTOMER-SEGMENT.
+      *> Bucket the customer into a segment/tier by account balance,
+      *> the way a real retail-banking shop would, and stash it in
+      *> the otherwise-unused reserved bytes of the 360 response so
+      *> display, export, and reporting all read one shared value
+      *> instead of each re-deriving it.
+           MOVE SPACES TO CR-RESERVED.
+           EVALUATE TRUE
+               WHEN CR-ACCT-BALANCE >= WS-VIP-BALANCE-MIN
+                   MOVE "VIP" TO CR-RESERVED
+               WHEN CR-ACCT-BALANCE >= WS-PREMIUM-BALANCE-MIN
+                   MOVE "PREMIUM" TO CR-RESERVED
+               WHEN OTHER
+                   MOVE "STANDARD" TO CR-RESERVED
+           END-EVALUATE.
 
        PARSE-RESPONSE-RECORD.
       *> Convert numeric string fields to COBOL numerics
@@ -157,6 +799,8 @@
                TO CR-RETURN-CODE.
 
        DISPLAY-CUSTOMER-RESULTS.
+           PERFORM BUILD-RISK-SCORE-TREND.
+
            DISPLAY "".
            DISPLAY "CUSTOMER PROFILE".
            DISPLAY "========================================".
@@ -166,7 +810,21 @@
            DISPLAY "Transactions:    " CR-TXN-COUNT " total".
            DISPLAY "Avg Monthly:     $" CR-AVG-MONTHLY.
            DISPLAY "Risk Score:      " CR-RISK-SCORE " / 999".
+           EVALUATE WS-TREND-SCORE-COUNT
+               WHEN 1
+                   DISPLAY "Risk Trend:      " WS-TREND-SCORE(3)
+               WHEN 2
+                   DISPLAY "Risk Trend:      " WS-TREND-SCORE(2)
+                       " -> " WS-TREND-SCORE(3)
+               WHEN 3
+                   DISPLAY "Risk Trend:      " WS-TREND-SCORE(1)
+                       " -> " WS-TREND-SCORE(2)
+                       " -> " WS-TREND-SCORE(3)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
            DISPLAY "Last Transaction:" CR-LAST-TXN-DATE.
+           DISPLAY "Segment:         " CR-RESERVED(1:10).
            DISPLAY "========================================".
 
        SHOW-SAFE-DEFAULTS.

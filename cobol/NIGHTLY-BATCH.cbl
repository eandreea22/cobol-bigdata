@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+       AUTHOR. Thesis Project.
+
+      *> NIGHTLY-BATCH.cbl
+      *> Nightly Batch Driver
+      *>
+      *> Chains the three end-of-day steps - customer maintenance,
+      *> customer portfolio refresh, and transaction fraud screening -
+      *> into a single run, so operations schedules one job instead of
+      *> three. A checkpoint file records the last completed step (and,
+      *> within the fraud-screening step, the last completed
+      *> transaction line) so a rerun after an abend restarts where the
+      *> previous run left off instead of reprocessing everything.
+      *>
+      *> Invocation:
+      *>   NIGHTLY-BATCH <customer_update_file> <customer_id_file>
+      *>                 <txn_file>
+      *> Example: ./nightly-batch cust-update.dat portfolio-ids.txt
+      *>          fraud-txns.dat
+      *>
+      *> Steps:
+      *>   1. ./customer-update <customer_update_file>
+      *>   2. ./customer-lookup -BATCH <customer_id_file>
+      *>   3. ./fraud-check <fields> for every line of <txn_file>
+      *>      (one FRAUD-CHECK-format line per transaction: customer
+      *>      id, amount, mcc, location, timestamp, channel)
+      *>
+      *> Checkpoint file (nightly-batch-checkpoint.dat, 7 bytes):
+      *>   Bytes 1:   Last completed step (0=none, 1, 2, or 3)
+      *>   Bytes 2-7: Last completed transaction line within step 3
+      *>              (000000 if step 3 has not started)
+      *> A successful end-to-end run resets the checkpoint to all
+      *> zeros so the next scheduled run starts from step 1 again.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "nightly-batch-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT TXN-FILE ASSIGN TO WS-TXN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-STEP-STR          PIC X(1).
+           05  CK-FRAUD-LINE-STR         PIC X(6).
+
+       FD  TXN-FILE.
+       01  TXN-FILE-RECORD               PIC X(200).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *> Full command line and parsing work fields
+       01  WS-FULL-CMDLINE               PIC X(300) VALUE SPACES.
+       01  WS-UPDATE-FILENAME            PIC X(100) VALUE SPACES.
+       01  WS-CUSTID-FILENAME            PIC X(100) VALUE SPACES.
+       01  WS-TXN-FILENAME               PIC X(100) VALUE SPACES.
+
+      *> Checkpoint work fields
+       01  WS-CHECKPOINT-STATUS          PIC XX VALUE SPACES.
+       01  WS-LAST-STEP                  PIC 9(1) VALUE 0.
+       01  WS-FRAUD-LINE                 PIC 9(6) VALUE 0.
+
+      *> Transaction loop work fields
+       01  WS-TXN-STATUS                 PIC XX VALUE SPACES.
+       01  WS-TXN-EOF                    PIC X VALUE "N".
+           88  TXN-AT-EOF                VALUE "Y".
+       01  WS-TXN-LINE-NUM               PIC 9(6) VALUE 0.
+
+      *> Command line and execution
+       01  WS-CMD                        PIC X(300) VALUE SPACES.
+       01  WS-CMD-RESULT                 PIC 9(4) VALUE 0.
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "========================================".
+           DISPLAY "NIGHTLY BATCH DRIVER".
+           DISPLAY "========================================".
+
+           ACCEPT WS-FULL-CMDLINE FROM COMMAND-LINE.
+           PERFORM PARSE-COMMAND-LINE.
+
+           IF WS-UPDATE-FILENAME = SPACES
+               OR WS-CUSTID-FILENAME = SPACES
+               OR WS-TXN-FILENAME = SPACES
+               DISPLAY "ERROR: Missing parameters"
+               DISPLAY "Usage: NIGHTLY-BATCH <customer_update_file> "
+                   "<customer_id_file> <txn_file>"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-CHECKPOINT.
+
+           IF WS-LAST-STEP < 1
+               PERFORM RUN-STEP-1-CUSTOMER-UPDATE
+               MOVE 1 TO WS-LAST-STEP
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Step 1 (customer update) already complete - "
+                   "skipping"
+           END-IF.
+
+           IF WS-LAST-STEP < 2
+               PERFORM RUN-STEP-2-CUSTOMER-LOOKUP
+               MOVE 2 TO WS-LAST-STEP
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Step 2 (customer lookup refresh) already "
+                   "complete - skipping"
+           END-IF.
+
+           IF WS-LAST-STEP < 3
+               PERFORM RUN-STEP-3-FRAUD-CHECK
+               MOVE 3 TO WS-LAST-STEP
+               PERFORM SAVE-CHECKPOINT
+           ELSE
+               DISPLAY "Step 3 (fraud screening) already complete - "
+                   "skipping"
+           END-IF.
+
+      *> All three steps completed - reset the checkpoint so the next
+      *> scheduled run starts fresh at step 1.
+           MOVE 0 TO WS-LAST-STEP.
+           MOVE 0 TO WS-FRAUD-LINE.
+           PERFORM SAVE-CHECKPOINT.
+
+           MOVE "NIGHTLY_BATCH" TO AT-ACTION.
+           MOVE "COMPLETE - ALL STEPS FINISHED" TO WS-AUDIT-OUTCOME.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           DISPLAY "========================================".
+           DISPLAY "NIGHTLY BATCH COMPLETE".
+           DISPLAY "========================================".
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       PARSE-COMMAND-LINE.
+           UNSTRING WS-FULL-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-UPDATE-FILENAME
+                    WS-CUSTID-FILENAME
+                    WS-TXN-FILENAME
+           END-UNSTRING.
+
+       LOAD-CHECKPOINT.
+      *> A missing checkpoint file means this is the first run ever -
+      *> start at step 1 with no fraud lines processed.
+           MOVE 0 TO WS-LAST-STEP.
+           MOVE 0 TO WS-FRAUD-LINE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CK-LAST-STEP-STR)
+                           TO WS-LAST-STEP
+                       MOVE FUNCTION NUMVAL(CK-FRAUD-LINE-STR)
+                           TO WS-FRAUD-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-LAST-STEP > 0
+               DISPLAY "Restarting from checkpoint - last completed "
+                   "step: " WS-LAST-STEP
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-LAST-STEP TO CK-LAST-STEP-STR.
+           MOVE WS-FRAUD-LINE TO CK-FRAUD-LINE-STR.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RUN-STEP-1-CUSTOMER-UPDATE.
+           DISPLAY "Step 1: customer update (" WS-UPDATE-FILENAME ")".
+           STRING "timeout 60 ./customer-update "
+               DELIMITED BY SIZE
+               WS-UPDATE-FILENAME DELIMITED BY SPACE
+               INTO WS-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
+           IF WS-CMD-RESULT NOT = 0
+               PERFORM ABEND-STEP
+           END-IF.
+
+       RUN-STEP-2-CUSTOMER-LOOKUP.
+           DISPLAY "Step 2: customer lookup refresh ("
+               WS-CUSTID-FILENAME ")".
+           STRING "timeout 60 ./customer-lookup -BATCH "
+               DELIMITED BY SIZE
+               WS-CUSTID-FILENAME DELIMITED BY SPACE
+               INTO WS-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
+           IF WS-CMD-RESULT NOT = 0
+               PERFORM ABEND-STEP
+           END-IF.
+
+       RUN-STEP-3-FRAUD-CHECK.
+      *> Every transaction line is its own FRAUD-CHECK invocation, so
+      *> the checkpoint can resume mid-file rather than repeating
+      *> already-screened transactions.
+           DISPLAY "Step 3: fraud screening (" WS-TXN-FILENAME ")".
+           MOVE 0 TO WS-TXN-LINE-NUM.
+           MOVE "N" TO WS-TXN-EOF.
+
+           OPEN INPUT TXN-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open transaction file "
+                   WS-TXN-FILENAME
+               PERFORM ABEND-STEP
+           END-IF.
+
+           PERFORM PROCESS-TXN-LINE
+               UNTIL TXN-AT-EOF.
+
+           CLOSE TXN-FILE.
+
+       PROCESS-TXN-LINE.
+           READ TXN-FILE
+               AT END
+                   MOVE "Y" TO WS-TXN-EOF
+               NOT AT END
+                   PERFORM DISPATCH-TXN-LINE
+           END-READ.
+
+       DISPATCH-TXN-LINE.
+           ADD 1 TO WS-TXN-LINE-NUM.
+
+      *> Lines up to and including the checkpointed line were already
+      *> screened by a prior run - skip them on restart.
+           IF WS-TXN-LINE-NUM <= WS-FRAUD-LINE
+               EXIT PARAGRAPH
+           END-IF.
+
+           STRING "timeout 20 ./fraud-check "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(TXN-FILE-RECORD) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE RETURN-CODE TO WS-CMD-RESULT.
+
+           IF WS-CMD-RESULT NOT = 0
+               MOVE WS-TXN-LINE-NUM TO WS-FRAUD-LINE
+               PERFORM SAVE-CHECKPOINT
+               PERFORM ABEND-STEP
+           END-IF.
+
+      *> Checkpoint after every transaction so a mid-file failure
+      *> resumes at the next unscreened line, not the top of the file.
+           MOVE WS-TXN-LINE-NUM TO WS-FRAUD-LINE.
+           PERFORM SAVE-CHECKPOINT.
+
+       ABEND-STEP.
+      *> Leave the checkpoint exactly as last saved - the next run of
+      *> this job picks up from the failed step (or failed line).
+           MOVE "NIGHTLY_BATCH" TO AT-ACTION.
+           STRING "ERROR - STEP FAILED (CODE " WS-CMD-RESULT ")"
+               DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+           END-STRING.
+           PERFORM LOG-AUDIT-TRAIL.
+           DISPLAY "ERROR: batch step failed with code " WS-CMD-RESULT.
+           MOVE 1 TO RETURN-CODE.
+           STOP RUN.
+
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "NIGHTLY-BATCH" TO AT-PROGRAM-NAME.
+           MOVE "BATCH-DRVR" TO AT-CUSTOMER-ID.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.

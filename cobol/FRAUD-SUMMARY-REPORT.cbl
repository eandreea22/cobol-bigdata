@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUD-SUMMARY-REPORT.
+       AUTHOR. Thesis Project.
+
+      *> FRAUD-SUMMARY-REPORT.cbl
+      *> End-Of-Day Fraud Risk Distribution Report
+      *>
+      *> Reads the shared compliance audit trail written by
+      *> FRAUD-CHECK and tallies every completed assessment by risk
+      *> level (LOW / MEDIUM / HIGH), plus rejected and errored calls,
+      *> so an end-of-day run shows how the day's traffic was
+      *> distributed without having to grep audit-trail.dat by hand.
+      *>
+      *> Invocation: FRAUD-SUMMARY-REPORT
+      *> Example: ./fraud-summary-report
+      *>
+      *> Output: fraud-risk-distribution.txt
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO "fraud-risk-distribution.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *> Audit trail scan work fields
+       01  WS-AUDIT-STATUS                PIC XX VALUE SPACES.
+       01  WS-AUDIT-EOF                   PIC X VALUE "N".
+           88  AUDIT-AT-EOF                VALUE "Y".
+       01  WS-RISK-TOKEN                  PIC X(6) VALUE SPACES.
+
+      *> Distribution counters
+       01  WS-LOW-COUNT                   PIC 9(6) VALUE 0.
+       01  WS-MEDIUM-COUNT                PIC 9(6) VALUE 0.
+       01  WS-HIGH-COUNT                  PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT              PIC 9(6) VALUE 0.
+       01  WS-ERROR-COUNT                 PIC 9(6) VALUE 0.
+       01  WS-TOTAL-COUNT                 PIC 9(6) VALUE 0.
+       01  WS-COUNT-DISPLAY                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "========================================".
+           DISPLAY "FRAUD RISK DISTRIBUTION REPORT".
+           DISPLAY "========================================".
+
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "No audit trail found - nothing to report."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM SCAN-AUDIT-RECORD
+               UNTIL AUDIT-AT-EOF.
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+           PERFORM WRITE-DISTRIBUTION-REPORT.
+
+           DISPLAY "Report written to fraud-risk-distribution.txt".
+           DISPLAY "========================================".
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       SCAN-AUDIT-RECORD.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "Y" TO WS-AUDIT-EOF
+               NOT AT END
+                   PERFORM TALLY-AUDIT-RECORD
+           END-READ.
+
+       TALLY-AUDIT-RECORD.
+           IF AT-PROGRAM-NAME NOT = "FRAUD-CHECK"
+               OR AT-ACTION NOT = "FRAUD_CHECK"
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-TOTAL-COUNT.
+
+           IF AT-OUTCOME(1:5) = "ERROR"
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF AT-OUTCOME(1:8) = "REJECTED"
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   MOVE FUNCTION TRIM(AT-OUTCOME(1:6)) TO WS-RISK-TOKEN
+                   EVALUATE WS-RISK-TOKEN
+                       WHEN "LOW"
+                           ADD 1 TO WS-LOW-COUNT
+                       WHEN "MEDIUM"
+                           ADD 1 TO WS-MEDIUM-COUNT
+                       WHEN "HIGH"
+                           ADD 1 TO WS-HIGH-COUNT
+                       WHEN OTHER
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       WRITE-DISTRIBUTION-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+
+           MOVE "FRAUD RISK DISTRIBUTION - END OF DAY"
+               TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+           MOVE "----------------------------------------"
+               TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-DISPLAY.
+           STRING "Total transactions screened: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-LOW-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  LOW risk:      " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-MEDIUM-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  MEDIUM risk:   " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-HIGH-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  HIGH risk:     " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-REJECTED-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  Rejected (bad input): " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE WS-ERROR-COUNT TO WS-COUNT-DISPLAY.
+           STRING "  System errors:  " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           CLOSE SUMMARY-REPORT-FILE.

@@ -9,16 +9,30 @@
       *> according to business rules. Returns a 52-byte response record
       *> with validation result (00=pass, 01=fail) and message.
       *>
+      *> The input file may hold one or many 207-byte records back to
+      *> back; every record in the file is validated and (if it passes)
+      *> applied to the customer master in a single run. A line is
+      *> written to customer-update-report.txt for each record so a
+      *> multi-record run can be audited without requiring one process
+      *> launch per customer. The 52-byte stdout response continues to
+      *> describe the last record processed, so single-record callers
+      *> see exactly the same contract as before.
+      *>
       *> Invocation: CUSTOMER-UPDATE <input_file>
       *> Example: ./customer-update /tmp/customer-update.dat
       *>
-      *> Input file (207 bytes):
+      *> Input file (235 bytes per record):
       *>   Bytes 1-7:     Customer ID (PIC X(7))
       *>   Bytes 8-57:    Name (PIC X(50))
       *>   Bytes 58-157:  Email (PIC X(100))
       *>   Bytes 158-207: City (PIC X(50))
+      *>   Bytes 208-222: Phone (PIC X(15), optional; "+" plus digits
+      *>                  when present)
+      *>   Bytes 223-232: Postal code (PIC X(10), optional)
+      *>   Bytes 233-235: Country code (PIC X(3), optional ISO-3166
+      *>                  alpha-3, e.g. "ROU")
       *>
-      *> Output to stdout (52 bytes):
+      *> Output to stdout (52 bytes, last record processed):
       *>   Bytes 1-2:   Return code (PIC XX: "00"=pass, "01"=fail)
       *>   Bytes 3-52:  Message (PIC X(50))
 
@@ -29,13 +43,46 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CM-CUST-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-EMAIL WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT BATCH-REPORT-FILE
+               ASSIGN TO "customer-update-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD                  PIC X(207).
+       01  INPUT-RECORD                  PIC X(235).
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTOMER-MASTER-REC.cpy".
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD           PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-REC.cpy".
 
        WORKING-STORAGE SECTION.
 
+      *> Customer master file status and work area
+       01  WS-MASTER-STATUS              PIC XX VALUE SPACES.
+       01  WS-MASTER-OPEN-MODE           PIC X(1) VALUE SPACES.
+
+      *> Audit trail work fields
+       01  WS-AUDIT-STATUS               PIC XX VALUE SPACES.
+       01  WS-AUDIT-OUTCOME              PIC X(34) VALUE SPACES.
+
       *> Input file parameter
        01  WS-INPUT-FILENAME             PIC X(256) VALUE SPACES.
        01  WS-ARG-LENGTH                 PIC 9(4) COMP-5 VALUE 0.
@@ -43,6 +90,15 @@
       *> File status
        01  WS-FILE-STATUS                PIC XX VALUE SPACES.
        01  WS-EOF-FLAG                   PIC X VALUE "N".
+           88  INPUT-AT-EOF              VALUE "Y".
+
+      *> Batch totals and report line
+       01  WS-RECORD-COUNT               PIC 9(6) COMP-5 VALUE 0.
+       01  WS-ACCEPT-COUNT               PIC 9(6) COMP-5 VALUE 0.
+       01  WS-REJECT-COUNT               PIC 9(6) COMP-5 VALUE 0.
+       01  WS-SUMMARY-MESSAGE            PIC X(50) VALUE SPACES.
+       01  WS-COUNT-DISPLAY              PIC ZZZ,ZZ9.
+       01  WS-REPORT-CODE                PIC XX VALUE SPACES.
 
       *> Input record overlay
        01  WS-INPUT-RECORD.
@@ -50,6 +106,9 @@
            05  WS-NAME                   PIC X(50).
            05  WS-EMAIL                  PIC X(100).
            05  WS-CITY                   PIC X(50).
+           05  WS-PHONE                  PIC X(15).
+           05  WS-POSTAL-CODE            PIC X(10).
+           05  WS-COUNTRY                PIC X(3).
 
       *> Working variables for validation
        01  WS-TRIMMED-NAME               PIC X(50) VALUE SPACES.
@@ -62,6 +121,23 @@
        01  WS-I                          PIC 9(4) COMP-5 VALUE 0.
        01  WS-CHAR                       PIC X VALUE SPACE.
 
+      *> Phone number validation work fields
+       01  WS-TRIMMED-PHONE              PIC X(15) VALUE SPACES.
+       01  WS-PHONE-LENGTH               PIC 9(4) COMP-5 VALUE 0.
+       01  WS-PHONE-VALID                PIC X VALUE "Y".
+           88  PHONE-FORMAT-OK           VALUE "Y".
+
+      *> Country code validation work fields
+       01  WS-COUNTRY-VALID              PIC X VALUE "Y".
+           88  COUNTRY-FORMAT-OK         VALUE "Y".
+
+      *> Duplicate-email check work fields
+       01  WS-DUP-CUST-ID                PIC X(10) VALUE SPACES.
+       01  WS-DUP-FOUND                  PIC X VALUE "N".
+           88  EMAIL-IS-DUPLICATE        VALUE "Y".
+       01  WS-DUP-EOF                    PIC X VALUE "N".
+           88  DUP-SCAN-EOF              VALUE "Y".
+
       *> Validation result
        01  WS-RETURN-CODE                PIC 99 VALUE 0.
        01  WS-MESSAGE                    PIC X(50) VALUE SPACES.
@@ -78,20 +154,39 @@
 
            IF WS-RETURN-CODE NOT = 0
                PERFORM WRITE-RESPONSE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF.
 
            PERFORM OPEN-INPUT-FILE.
-           PERFORM READ-INPUT-RECORD.
 
            IF WS-RETURN-CODE NOT = 0
                PERFORM WRITE-RESPONSE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF.
 
-           PERFORM PARSE-INPUT-RECORD.
-           PERFORM VALIDATE-FIELDS.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           STRING "CUSTOMER ID  CODE  MESSAGE" DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           END-STRING.
+           WRITE BATCH-REPORT-RECORD.
+
+           PERFORM UNTIL INPUT-AT-EOF
+               READ INPUT-FILE INTO WS-INPUT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+           CLOSE BATCH-REPORT-FILE.
+
+           PERFORM WRITE-SUMMARY-MESSAGE.
            PERFORM WRITE-RESPONSE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
 
        INITIALIZE-PROGRAM.
@@ -115,24 +210,96 @@
                    DELIMITED BY SIZE INTO WS-MESSAGE
            END-IF.
 
-       READ-INPUT-RECORD.
+       PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE 0 TO WS-RETURN-CODE.
+
+           PERFORM PARSE-INPUT-RECORD.
+           PERFORM VALIDATE-FIELDS.
+
            IF WS-RETURN-CODE = 0
-               READ INPUT-FILE INTO WS-INPUT-RECORD
-                   AT END
-                       MOVE 99 TO WS-RETURN-CODE
-                       MOVE "Input file is empty" TO WS-MESSAGE
-                   NOT AT END
-                       MOVE "N" TO WS-EOF-FLAG
-               END-READ
-               CLOSE INPUT-FILE
+               PERFORM UPDATE-CUSTOMER-MASTER
+           END-IF.
+
+           IF WS-RETURN-CODE = 0
+               ADD 1 TO WS-ACCEPT-COUNT
+               MOVE "ACCEPTED" TO WS-AUDIT-OUTCOME
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "REJECTED - " WS-MESSAGE
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+           END-IF.
+           PERFORM LOG-AUDIT-TRAIL.
+
+           PERFORM WRITE-REPORT-LINE.
+
+       LOG-AUDIT-TRAIL.
+      *> Append one record to the shared compliance audit trail for
+      *> the record just processed.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "CUSTOMER-UPDATE" TO AT-PROGRAM-NAME.
+           MOVE WS-CUSTOMER-ID TO AT-CUSTOMER-ID.
+           MOVE "CUSTOMER_UPDATE" TO AT-ACTION.
+           MOVE WS-AUDIT-OUTCOME TO AT-OUTCOME.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       WRITE-REPORT-LINE.
+           IF WS-RETURN-CODE = 0
+               MOVE "00" TO WS-REPORT-CODE
+           ELSE
+               MOVE "01" TO WS-REPORT-CODE
+           END-IF.
+
+           STRING WS-CUSTOMER-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-REPORT-CODE DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               WS-MESSAGE DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           END-STRING.
+           WRITE BATCH-REPORT-RECORD.
+
+       WRITE-SUMMARY-MESSAGE.
+           IF WS-RECORD-COUNT = 0
+               MOVE 99 TO WS-RETURN-CODE
+               MOVE "Input file is empty" TO WS-MESSAGE
+               EXIT PARAGRAPH
            END-IF.
 
+           MOVE WS-ACCEPT-COUNT TO WS-COUNT-DISPLAY.
+           IF WS-REJECT-COUNT = 0
+               MOVE 0 TO WS-RETURN-CODE
+               STRING "Batch complete: " DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   " accepted" DELIMITED BY SIZE
+                   INTO WS-SUMMARY-MESSAGE
+               END-STRING
+           ELSE
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-REJECT-COUNT TO WS-COUNT-DISPLAY
+               STRING "Batch complete: " DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY DELIMITED BY SIZE
+                   " rejected" DELIMITED BY SIZE
+                   INTO WS-SUMMARY-MESSAGE
+               END-STRING
+           END-IF.
+           MOVE WS-SUMMARY-MESSAGE TO WS-MESSAGE.
+
        PARSE-INPUT-RECORD.
            IF WS-RETURN-CODE = 0
                MOVE WS-INPUT-RECORD(1:7) TO WS-CUSTOMER-ID
                MOVE WS-INPUT-RECORD(8:50) TO WS-NAME
                MOVE WS-INPUT-RECORD(58:100) TO WS-EMAIL
                MOVE WS-INPUT-RECORD(158:50) TO WS-CITY
+               MOVE WS-INPUT-RECORD(208:15) TO WS-PHONE
+               MOVE WS-INPUT-RECORD(223:10) TO WS-POSTAL-CODE
+               MOVE WS-INPUT-RECORD(233:3) TO WS-COUNTRY
            END-IF.
 
        VALIDATE-FIELDS.
@@ -175,6 +342,40 @@
                EXIT PARAGRAPH
            END-IF.
 
+      *> Validation 5: Phone number format (optional field; when
+      *> present it must be 7-15 characters of digits with an
+      *> optional leading "+")
+           MOVE FUNCTION TRIM(WS-PHONE) TO WS-TRIMMED-PHONE.
+           IF WS-TRIMMED-PHONE NOT = SPACES
+               PERFORM VALIDATE-PHONE-FORMAT
+               IF NOT PHONE-FORMAT-OK
+                   MOVE 01 TO WS-RETURN-CODE
+                   MOVE "Phone number format is invalid" TO WS-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+      *> Validation 6: Email must not already belong to a different
+      *> customer
+           PERFORM CHECK-DUPLICATE-EMAIL.
+           IF EMAIL-IS-DUPLICATE
+               MOVE 01 TO WS-RETURN-CODE
+               MOVE "Email already in use by another customer"
+                   TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> Validation 7: Country code format (optional field; when
+      *> present must be exactly 3 alphabetic characters)
+           IF WS-COUNTRY NOT = SPACES
+               PERFORM VALIDATE-COUNTRY-FORMAT
+               IF NOT COUNTRY-FORMAT-OK
+                   MOVE 01 TO WS-RETURN-CODE
+                   MOVE "Country code must be 3 letters" TO WS-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
       *> All validations passed
            MOVE 00 TO WS-RETURN-CODE.
            MOVE "Validation passed" TO WS-MESSAGE.
@@ -189,6 +390,136 @@
                END-IF
            END-PERFORM.
 
+       VALIDATE-PHONE-FORMAT.
+      *> A valid phone is 7-15 characters: all digits, with an
+      *> optional leading "+". Any other character fails the check.
+           MOVE "Y" TO WS-PHONE-VALID.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PHONE))
+               TO WS-PHONE-LENGTH.
+
+           IF WS-PHONE-LENGTH < 7 OR WS-PHONE-LENGTH > 15
+               MOVE "N" TO WS-PHONE-VALID
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-PHONE-LENGTH OR NOT PHONE-FORMAT-OK
+               MOVE WS-TRIMMED-PHONE(WS-I:1) TO WS-CHAR
+               IF WS-CHAR NOT NUMERIC
+                   IF WS-I NOT = 1 OR WS-CHAR NOT = "+"
+                       MOVE "N" TO WS-PHONE-VALID
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-COUNTRY-FORMAT.
+      *> A valid country code is exactly 3 alphabetic characters
+      *> (ISO-3166 alpha-3 style, e.g. "ROU", "USA") - no padding.
+           MOVE "Y" TO WS-COUNTRY-VALID.
+           IF WS-COUNTRY(1:1) = SPACE OR WS-COUNTRY(2:1) = SPACE
+               OR WS-COUNTRY(3:1) = SPACE
+               MOVE "N" TO WS-COUNTRY-VALID
+           ELSE
+               IF WS-COUNTRY NOT ALPHABETIC
+                   MOVE "N" TO WS-COUNTRY-VALID
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-EMAIL.
+      *> Scan the alternate email index for any master record already
+      *> holding this email under a different customer ID. Legacy data
+      *> may already carry duplicates, so this is a validation check
+      *> rather than a hard file-level constraint.
+           MOVE "N" TO WS-DUP-FOUND.
+           MOVE SPACES TO WS-DUP-CUST-ID.
+           MOVE WS-CUSTOMER-ID TO WS-DUP-CUST-ID.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE "N" TO WS-DUP-EOF
+               MOVE WS-EMAIL TO CM-EMAIL
+               START CUSTOMER-MASTER-FILE KEY IS EQUAL TO CM-EMAIL
+                   INVALID KEY MOVE "Y" TO WS-DUP-EOF
+               END-START
+               PERFORM READ-DUPLICATE-CANDIDATE
+                   UNTIL DUP-SCAN-EOF OR EMAIL-IS-DUPLICATE
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+       READ-DUPLICATE-CANDIDATE.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-DUP-EOF
+               NOT AT END
+                   PERFORM EVALUATE-DUPLICATE-CANDIDATE
+           END-READ.
+
+       EVALUATE-DUPLICATE-CANDIDATE.
+      *> The alternate index is sorted by email, so once the value no
+      *> longer matches there is nothing further worth scanning.
+           IF CM-EMAIL NOT = WS-EMAIL
+               MOVE "Y" TO WS-DUP-EOF
+           ELSE
+               IF CM-CUSTOMER-ID NOT = WS-DUP-CUST-ID
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-IF.
+
+       UPDATE-CUSTOMER-MASTER.
+      *> Apply the validated change to the shared indexed customer
+      *> master so CUSTOMER-LOOKUP sees it on the very next inquiry.
+      *> The master key is 10 bytes wide; the 7-byte input customer ID
+      *> is left-justified into it.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+           IF WS-MASTER-STATUS NOT = "00" AND
+                   WS-MASTER-STATUS NOT = "35"
+               MOVE 01 TO WS-RETURN-CODE
+               STRING "Cannot open customer master: "
+                   WS-MASTER-STATUS
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO CM-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID.
+
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+
+           MOVE WS-NAME TO CM-CUST-NAME.
+           MOVE WS-EMAIL TO CM-EMAIL.
+           MOVE WS-CITY TO CM-CITY.
+           MOVE WS-PHONE TO CM-PHONE.
+           MOVE WS-POSTAL-CODE TO CM-POSTAL-CODE.
+           MOVE WS-COUNTRY TO CM-COUNTRY.
+
+           IF WS-MASTER-STATUS = "23"
+               INITIALIZE CM-ACCT-BALANCE CM-TXN-COUNT CM-AVG-MONTHLY
+                   CM-RISK-SCORE CM-LAST-TXN-DATE
+               WRITE CM-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 01 TO WS-RETURN-CODE
+                       MOVE "Cannot create customer master record"
+                           TO WS-MESSAGE
+               END-WRITE
+           ELSE
+               REWRITE CM-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 01 TO WS-RETURN-CODE
+                       MOVE "Cannot update customer master record"
+                           TO WS-MESSAGE
+               END-REWRITE
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
        WRITE-RESPONSE.
       *> Format return code
            IF WS-RETURN-CODE = 0
